@@ -0,0 +1,198 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. PAYROLL.
+
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+                SELECT EMPLOYEES ASSIGN TO
+                       'employees.txt'
+                       FILE STATUS IS WS-EMPLOYEES-FILE-STATUS
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       ACCESS MODE IS SEQUENTIAL.
+
+                SELECT MONTHLY-ATTENDANTS-OUT ASSIGN TO
+                       'monthly-attendancecob.txt'
+                       FILE STATUS IS WS-MONTHLY-ATTENDANTS-FILE-STATUS
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       ACCESS MODE IS SEQUENTIAL.
+
+                SELECT PAYROLL-EXTRACT ASSIGN TO
+                       'payroll-extract.txt'
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       ACCESS MODE IS SEQUENTIAL.
+
+           DATA DIVISION.
+           FILE SECTION.
+           FD EMPLOYEES.
+           01 EMPLOYEE.
+                 88 EOF-EMPLOYEE VALUE HIGH-VALUES.
+                 02 EMPLOYEE-ID PIC 9(4).
+                 02 EMPLOYEE-LAST-NAME PIC X(10).
+                 02 EMPLOYEE-FIRST-NAME PIC X(20).
+                 02 EMPLOYEE-GENDER PIC A(1).
+                 02 EMPLOYEE-DATE-OF-BIRTH PIC X(10).
+                 02 EMPLOYEE-DATE-OF-HIRING PIC X(10).
+                 02 EMPLOYEE-DEPARTMENT PIC A(3).
+                 02 EMPLOYEE-MONTHLY-SALARY PIC 9(6).
+
+           FD MONTHLY-ATTENDANTS-OUT.
+           01 MONTHLY-ATTENDANT-OUT.
+                 88 EOF-MONTHLY-ATTENDANT-OUT VALUE HIGH-VALUES.
+                 02 MONTHLY-ATTENDANT-OUT-ID PIC 9(4).
+                 02 MONTHLY-ATTENDANT-OUT-ABSENT PIC 9(3).
+                 02 MONTHLY-ATTENDANT-OUT-LATE PIC 9(3).
+                 02 MONTHLY-ATTENDANT-OUT-OVERTIME PIC 9(3).
+                 02 MONTHLY-ATTENDANT-OUT-WORK-MIN PIC 9(5).
+
+           FD PAYROLL-EXTRACT.
+           01 PAYROLL-RECORD.
+                 02 PAYROLL-ID PIC 9(4).
+                 02 PAYROLL-PADDING1 PIC X(1) VALUE SPACE.
+                 02 PAYROLL-LAST-NAME PIC X(10).
+                 02 PAYROLL-PADDING2 PIC X(1) VALUE SPACE.
+                 02 PAYROLL-FIRST-NAME PIC X(20).
+                 02 PAYROLL-PADDING3 PIC X(1) VALUE SPACE.
+                 02 PAYROLL-DEPARTMENT PIC A(3).
+                 02 PAYROLL-PADDING4 PIC X(1) VALUE SPACE.
+                 02 PAYROLL-GROSS-SALARY PIC ZZZZZ9.
+                 02 PAYROLL-PADDING5 PIC X(1) VALUE SPACE.
+                 02 PAYROLL-ABSENT-DAYS PIC ZZ9.
+                 02 PAYROLL-PADDING6 PIC X(1) VALUE SPACE.
+                 02 PAYROLL-LATE-COUNT PIC ZZ9.
+                 02 PAYROLL-PADDING7 PIC X(1) VALUE SPACE.
+                 02 PAYROLL-OVERTIME-HOURS PIC ZZ9.
+                 02 PAYROLL-PADDING8 PIC X(1) VALUE SPACE.
+                 02 PAYROLL-DEDUCTION PIC ZZZZZ9.99.
+                 02 PAYROLL-PADDING9 PIC X(1) VALUE SPACE.
+                 02 PAYROLL-OVERTIME-PAY PIC ZZZZZ9.99.
+                 02 PAYROLL-PADDING10 PIC X(1) VALUE SPACE.
+                 02 PAYROLL-NET-PAY PIC -ZZZZZ9.99.
+
+           WORKING-STORAGE SECTION.
+           01 WS-EMPLOYEES-FILE-STATUS.
+             05 WS-EMPLOYEES-STATUS-KEY-1 PIC X.
+             05 WS-EMPLOYEES-STATUS-KEY-2 PIC X.
+           01 WS-MONTHLY-ATTENDANTS-FILE-STATUS.
+             05 WS-MONTHLY-ATTENDANTS-STATUS-KEY-1 PIC X.
+             05 WS-MONTHLY-ATTENDANTS-STATUS-KEY-2 PIC X.
+           01 WS-MONTHLY-ATTENDANT-SEEN PIC 9 VALUE 0.
+           01 WS-ABSENT-DAYS PIC 9(3).
+           01 WS-LATE-COUNT PIC 9(3).
+           01 WS-OVERTIME-HOURS PIC 9(3).
+           01 WS-DAILY-RATE PIC 9(6)V99.
+           01 WS-HOURLY-RATE PIC 9(6)V99.
+           01 WS-OVERTIME-RATE PIC 9(6)V99.
+           01 WS-DEDUCTION-AMOUNT PIC 9(6)V99.
+           01 WS-OVERTIME-AMOUNT PIC 9(6)V99.
+           01 WS-NET-PAY PIC S9(6)V99.
+
+           PROCEDURE DIVISION.
+           BEGIN.
+             OPEN INPUT EMPLOYEES
+             OPEN INPUT MONTHLY-ATTENDANTS-OUT
+             OPEN OUTPUT PAYROLL-EXTRACT
+      * FIRST RECORD OF MONTHLY-ATTENDANTS-OUT IS THE YEAR-MONTH HEADER
+      * WRITTEN BY FILES, NOT AN EMPLOYEE TOTAL - SKIP IT
+             READ MONTHLY-ATTENDANTS-OUT
+             IF WS-MONTHLY-ATTENDANTS-STATUS-KEY-1 = "1"
+               DISPLAY "monthly-attendancecob.txt is empty"
+               GO TO FINISH
+             END-IF
+             READ MONTHLY-ATTENDANTS-OUT
+             IF WS-MONTHLY-ATTENDANTS-STATUS-KEY-1 NOT = "1"
+               MOVE 1 TO WS-MONTHLY-ATTENDANT-SEEN
+             END-IF.
+
+           PROCESS-EMPLOYEES.
+              READ EMPLOYEES
+              IF WS-EMPLOYEES-STATUS-KEY-1 = "1"
+                GO TO FINISH
+              END-IF
+              PERFORM PROCESS-EMPLOYEE-PAY
+              GO TO PROCESS-EMPLOYEES.
+
+           PROCESS-EMPLOYEE-PAY.
+      * MONTHLY-ATTENDANTS-OUT IS WRITTEN IN THE SAME EMPLOYEE-ID ORDER
+      * AS EMPLOYEES.TXT, SO A MATCHED ID LINES UP THE CURRENT RECORD.
+      * SYNC-MONTHLY-ATTENDANT CATCHES THE CURSOR UP FIRST IN CASE AN
+      * EMPLOYEE WITH NO MONTHLY-ATTENDANT RECORD WAS SKIPPED OVER
+              PERFORM SYNC-MONTHLY-ATTENDANT
+              IF WS-MONTHLY-ATTENDANT-SEEN = 1 AND
+                 EMPLOYEE-ID = MONTHLY-ATTENDANT-OUT-ID
+                MOVE MONTHLY-ATTENDANT-OUT-ABSENT TO WS-ABSENT-DAYS
+                MOVE MONTHLY-ATTENDANT-OUT-LATE TO WS-LATE-COUNT
+                MOVE MONTHLY-ATTENDANT-OUT-OVERTIME TO WS-OVERTIME-HOURS
+                READ MONTHLY-ATTENDANTS-OUT
+                IF WS-MONTHLY-ATTENDANTS-STATUS-KEY-1 = "1"
+                  MOVE 0 TO WS-MONTHLY-ATTENDANT-SEEN
+                END-IF
+              ELSE
+                MOVE 0 TO WS-ABSENT-DAYS
+                MOVE 0 TO WS-LATE-COUNT
+                MOVE 0 TO WS-OVERTIME-HOURS
+              END-IF
+              PERFORM COMPUTE-NET-PAY
+      * THE VALUE SPACE CLAUSE ON EACH PAYROLL-PADDINGn IS NOT ENOUGH ON
+      * ITS OWN - PROVED OUT WHEN A PADDING BYTE SITTING BETWEEN TWO
+      * NUMERIC-EDITED FIELDS STILL WROTE AS INVALID DATA (STATUS 71)
+      * EVEN ON THE FIRST RECORD. AN EXPLICIT MOVE RIGHT BEFORE THE
+      * WRITE IS THE RELIABLE FIX, THE SAME WAY SET-SUSPICIOUS-STATUS
+      * IN ATD.COB HANDLES ITS OWN PADDING BYTES
+              MOVE SPACE TO PAYROLL-PADDING1
+              MOVE SPACE TO PAYROLL-PADDING2
+              MOVE SPACE TO PAYROLL-PADDING3
+              MOVE SPACE TO PAYROLL-PADDING4
+              MOVE SPACE TO PAYROLL-PADDING5
+              MOVE SPACE TO PAYROLL-PADDING6
+              MOVE SPACE TO PAYROLL-PADDING7
+              MOVE SPACE TO PAYROLL-PADDING8
+              MOVE SPACE TO PAYROLL-PADDING9
+              MOVE SPACE TO PAYROLL-PADDING10
+              MOVE EMPLOYEE-ID TO PAYROLL-ID
+              MOVE EMPLOYEE-LAST-NAME TO PAYROLL-LAST-NAME
+              MOVE EMPLOYEE-FIRST-NAME TO PAYROLL-FIRST-NAME
+              MOVE EMPLOYEE-DEPARTMENT TO PAYROLL-DEPARTMENT
+              MOVE EMPLOYEE-MONTHLY-SALARY TO PAYROLL-GROSS-SALARY
+              MOVE WS-ABSENT-DAYS TO PAYROLL-ABSENT-DAYS
+              MOVE WS-LATE-COUNT TO PAYROLL-LATE-COUNT
+              MOVE WS-OVERTIME-HOURS TO PAYROLL-OVERTIME-HOURS
+              MOVE WS-DEDUCTION-AMOUNT TO PAYROLL-DEDUCTION
+              MOVE WS-OVERTIME-AMOUNT TO PAYROLL-OVERTIME-PAY
+              MOVE WS-NET-PAY TO PAYROLL-NET-PAY
+              WRITE PAYROLL-RECORD.
+
+      * IF THE CURRENT MONTHLY-ATTENDANT RECORD BELONGS TO AN EMPLOYEE-ID
+      * LOWER THAN THE ONE JUST READ FROM EMPLOYEES (I.E. THAT EMPLOYEE
+      * HAS NO COUNTERPART IN EMPLOYEES.TXT ANY MORE), READ PAST IT
+      * INSTEAD OF LEAVING THE TWO FILES PERMANENTLY OUT OF STEP. A
+      * RECORD FOR A HIGHER EMPLOYEE-ID IS LEFT ALONE SO IT IS STILL
+      * THERE WHEN EMPLOYEES.TXT CATCHES UP TO IT
+           SYNC-MONTHLY-ATTENDANT.
+             PERFORM SKIP-STALE-MONTHLY-ATTENDANT
+               UNTIL WS-MONTHLY-ATTENDANT-SEEN = 0
+                 OR MONTHLY-ATTENDANT-OUT-ID NOT < EMPLOYEE-ID.
+
+           SKIP-STALE-MONTHLY-ATTENDANT.
+             READ MONTHLY-ATTENDANTS-OUT
+             IF WS-MONTHLY-ATTENDANTS-STATUS-KEY-1 = "1"
+               MOVE 0 TO WS-MONTHLY-ATTENDANT-SEEN
+             END-IF.
+
+      * A WORKING MONTH IS TAKEN AS 30 PAID DAYS OF 8 HOURS EACH,
+      * WITH OVERTIME PAID AT ONE AND A HALF TIMES THE HOURLY RATE
+           COMPUTE-NET-PAY.
+              COMPUTE WS-DAILY-RATE = EMPLOYEE-MONTHLY-SALARY / 30
+              COMPUTE WS-HOURLY-RATE = EMPLOYEE-MONTHLY-SALARY / 240
+              COMPUTE WS-OVERTIME-RATE = WS-HOURLY-RATE * 1.5
+              COMPUTE WS-DEDUCTION-AMOUNT =
+                WS-DAILY-RATE * WS-ABSENT-DAYS
+              COMPUTE WS-OVERTIME-AMOUNT =
+                WS-OVERTIME-RATE * WS-OVERTIME-HOURS
+              COMPUTE WS-NET-PAY =
+                EMPLOYEE-MONTHLY-SALARY - WS-DEDUCTION-AMOUNT +
+                WS-OVERTIME-AMOUNT.
+
+           FINISH.
+              DISPLAY "Finished writing payroll extract"
+              CLOSE EMPLOYEES, MONTHLY-ATTENDANTS-OUT, PAYROLL-EXTRACT.
+           STOP RUN.
