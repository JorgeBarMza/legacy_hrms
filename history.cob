@@ -0,0 +1,92 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. HISTORY.
+
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+                SELECT MONTHLY-HISTORY ASSIGN TO
+                       'monthly-attendance-history.txt'
+                       FILE STATUS IS WS-MONTHLY-HISTORY-FILE-STATUS
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       ACCESS MODE IS SEQUENTIAL.
+
+           DATA DIVISION.
+           FILE SECTION.
+           FD MONTHLY-HISTORY.
+           01 MONTHLY-HISTORY-RECORD.
+                 88 EOF-MONTHLY-HISTORY VALUE HIGH-VALUES.
+                 02 MONTHLY-HISTORY-YEAR PIC 9(4).
+                 02 MONTHLY-HISTORY-MONTH PIC 9(2).
+                 02 MONTHLY-HISTORY-ID PIC 9(4).
+                 02 MONTHLY-HISTORY-ABSENT PIC 9(3).
+                 02 MONTHLY-HISTORY-LATE PIC 9(3).
+                 02 MONTHLY-HISTORY-OVERTIME PIC 9(3).
+                 02 MONTHLY-HISTORY-WORK-MIN PIC 9(5).
+
+           WORKING-STORAGE SECTION.
+           01 WS-MONTHLY-HISTORY-FILE-STATUS.
+             05 WS-MONTHLY-HISTORY-STATUS-KEY-1 PIC X.
+             05 WS-MONTHLY-HISTORY-STATUS-KEY-2 PIC X.
+           01 WS-LOOKUP-ID PIC 9(4).
+           01 WS-MONTHS-FOUND PIC 9(4) VALUE 0.
+           01 WS-TOTAL-ABSENT PIC 9(6) VALUE 0.
+           01 WS-TOTAL-LATE PIC 9(6) VALUE 0.
+           01 WS-TOTAL-OVERTIME PIC 9(6) VALUE 0.
+           01 WS-TOTAL-WORK-MIN PIC 9(7) VALUE 0.
+           01 WS-DETAIL-LINE.
+             02 F PIC X(6) VALUE "Month ".
+             02 WS-DETAIL-YEAR PIC 9(4).
+             02 F PIC X(1) VALUE "-".
+             02 WS-DETAIL-MONTH PIC 99.
+             02 F PIC X(10) VALUE ": absent=".
+             02 WS-DETAIL-ABSENT PIC ZZ9.
+             02 F PIC X(8) VALUE " late=".
+             02 WS-DETAIL-LATE PIC ZZ9.
+             02 F PIC X(11) VALUE " overtime=".
+             02 WS-DETAIL-OVERTIME PIC ZZ9.
+             02 F PIC X(11) VALUE " worked=".
+             02 WS-DETAIL-WORK-MIN PIC ZZZZ9.
+
+           PROCEDURE DIVISION.
+           BEGIN.
+             DISPLAY "Employee ID: " WITH NO ADVANCING
+             ACCEPT WS-LOOKUP-ID
+             OPEN INPUT MONTHLY-HISTORY.
+
+           PROCESS-MONTHLY-HISTORY.
+              READ MONTHLY-HISTORY
+              IF WS-MONTHLY-HISTORY-STATUS-KEY-1 = "1"
+                GO TO FINISH
+              END-IF
+              IF MONTHLY-HISTORY-ID = WS-LOOKUP-ID
+                PERFORM SHOW-MONTHLY-HISTORY-RECORD
+              END-IF
+              GO TO PROCESS-MONTHLY-HISTORY.
+
+           SHOW-MONTHLY-HISTORY-RECORD.
+             MOVE MONTHLY-HISTORY-YEAR TO WS-DETAIL-YEAR
+             MOVE MONTHLY-HISTORY-MONTH TO WS-DETAIL-MONTH
+             MOVE MONTHLY-HISTORY-ABSENT TO WS-DETAIL-ABSENT
+             MOVE MONTHLY-HISTORY-LATE TO WS-DETAIL-LATE
+             MOVE MONTHLY-HISTORY-OVERTIME TO WS-DETAIL-OVERTIME
+             MOVE MONTHLY-HISTORY-WORK-MIN TO WS-DETAIL-WORK-MIN
+             DISPLAY WS-DETAIL-LINE
+             ADD 1 TO WS-MONTHS-FOUND
+             ADD MONTHLY-HISTORY-ABSENT TO WS-TOTAL-ABSENT
+             ADD MONTHLY-HISTORY-LATE TO WS-TOTAL-LATE
+             ADD MONTHLY-HISTORY-OVERTIME TO WS-TOTAL-OVERTIME
+             ADD MONTHLY-HISTORY-WORK-MIN TO WS-TOTAL-WORK-MIN.
+
+           FINISH.
+              IF WS-MONTHS-FOUND = 0
+                DISPLAY "No closed months on file for employee ID "
+                  WS-LOOKUP-ID
+              ELSE
+                DISPLAY "Months on file: " WS-MONTHS-FOUND
+                DISPLAY "Total absent: " WS-TOTAL-ABSENT
+                DISPLAY "Total late: " WS-TOTAL-LATE
+                DISPLAY "Total overtime: " WS-TOTAL-OVERTIME
+                DISPLAY "Total worked minutes: " WS-TOTAL-WORK-MIN
+              END-IF
+              CLOSE MONTHLY-HISTORY.
+           STOP RUN.
