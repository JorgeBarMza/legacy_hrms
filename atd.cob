@@ -42,6 +42,40 @@
                       ORGANIZATION IS LINE SEQUENTIAL
                       ACCESS MODE IS SEQUENTIAL.
 
+                SELECT SUMMARIES-CSV ASSIGN TO
+                      'summarycob.csv'
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      ACCESS MODE IS SEQUENTIAL.
+
+                SELECT SHIFT-TIMES ASSIGN TO
+                      'shift-times.txt'
+                      FILE STATUS IS WS-SHIFT-TIMES-FILE-STATUS
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      ACCESS MODE IS SEQUENTIAL.
+
+                SELECT LEAVE-CALENDAR ASSIGN TO
+                      'leave-calendar.txt'
+                      FILE STATUS IS WS-LEAVE-CALENDAR-FILE-STATUS
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      ACCESS MODE IS SEQUENTIAL.
+
+                SELECT CHECKPOINT ASSIGN TO
+                      'files-checkpoint.txt'
+                      FILE STATUS IS WS-CHECKPOINT-FILE-STATUS
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      ACCESS MODE IS SEQUENTIAL.
+
+                SELECT MONTHLY-HISTORY ASSIGN TO
+                      'monthly-attendance-history.txt'
+                      FILE STATUS IS WS-MONTHLY-HISTORY-FILE-STATUS
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      ACCESS MODE IS SEQUENTIAL.
+
+                SELECT EXCEPTIONS ASSIGN TO
+                      'attendance-exceptions.txt'
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      ACCESS MODE IS SEQUENTIAL.
+
            DATA DIVISION.
            FILE SECTION.
            FD MONTHLY-ATTENDANTS.
@@ -51,6 +85,7 @@
                  02 MONTHLY-ATTENDANT-ABSENT PIC 9(3).
                  02 MONTHLY-ATTENDANT-LATE PIC 9(3).
                  02 MONTHLY-ATTENDANT-OVERTIME PIC 9(3).
+                 02 MONTHLY-ATTENDANT-WORK-MIN PIC 9(5).
 
            FD MONTHLY-ATTENDANTS-OUT.
            01 MONTHLY-ATTENDANT-OUT.
@@ -59,6 +94,31 @@
                  02 MONTHLY-ATTENDANT-OUT-ABSENT PIC 9(3).
                  02 MONTHLY-ATTENDANT-OUT-LATE PIC 9(3).
                  02 MONTHLY-ATTENDANT-OUT-OVERTIME PIC 9(3).
+                 02 MONTHLY-ATTENDANT-OUT-WORK-MIN PIC 9(5).
+
+      * ONE RECORD PER EMPLOYEE FOR EVERY MONTH THAT HAS CLOSED, WRITTEN
+      * JUST BEFORE UPDATE-MONTHLY-ATTENDANT RESETS THE RUNNING TOTALS,
+      * SO HISTORY.COB CAN ANSWER "HOW MANY TIMES WAS THIS PERSON LATE
+      * LAST QUARTER" WITHOUT ANYONE HAVING SAVED A COPY BY HAND
+           FD MONTHLY-HISTORY.
+           01 MONTHLY-HISTORY-RECORD.
+                 02 MONTHLY-HISTORY-YEAR PIC 9(4).
+                 02 MONTHLY-HISTORY-MONTH PIC 9(2).
+                 02 MONTHLY-HISTORY-ID PIC 9(4).
+                 02 MONTHLY-HISTORY-ABSENT PIC 9(3).
+                 02 MONTHLY-HISTORY-LATE PIC 9(3).
+                 02 MONTHLY-HISTORY-OVERTIME PIC 9(3).
+                 02 MONTHLY-HISTORY-WORK-MIN PIC 9(5).
+
+      * ONE RECORD PER SUSPICIOUS ATTENDANCE RECORD, REPLACING THE BARE
+      * WS-SUSPICIOUS-VALUE COUNT WITH SOMETHING HR CAN ACT ON
+           FD EXCEPTIONS.
+           01 ATTENDANCE-EXCEPTION-RECORD.
+                 02 ATTENDANCE-EXCEPTION-ID PIC 9(4).
+                 02 ATTENDANCE-EXCEPTION-PADDING1 PIC X(1).
+                 02 ATTENDANCE-EXCEPTION-DATE PIC X(10).
+                 02 ATTENDANCE-EXCEPTION-PADDING2 PIC X(1).
+                 02 ATTENDANCE-EXCEPTION-REASON PIC X(25).
 
            FD EMPLOYEES.
            01 EMPLOYEE.
@@ -114,6 +174,53 @@
                  02 SUMMARY-DEPARTMENT PIC A(3).
                  02 SUMMARY-PADDING4 PIC X(8).
                  02 SUMMARY-STATUS PIC A(10).
+                 02 SUMMARY-PADDING5 PIC X(1).
+                 02 SUMMARY-WORKED-MINUTES PIC 9(4).
+
+      * COMMA-DELIMITED COPY OF SUMMARY FOR HR CASE FOLLOW-UPS, SINCE
+      * SUMMARY-PADDING1 THROUGH SUMMARY-PADDING4 MAKE THE FIXED-WIDTH
+      * FILE PAINFUL TO PULL INTO A SPREADSHEET
+           FD SUMMARIES-CSV.
+      * ID(4) + COMMA + LAST NAME(10) + COMMA + FIRST NAME(20) + COMMA +
+      * DEPARTMENT(3) + COMMA + WORKED-MINUTES(4) + COMMA + STATUS(10)
+      * CAN RUN TO 56 BYTES WHEN NAMES ARE FULL WIDTH AND STATUS IS A
+      * FULL 10-CHARACTER LEAVE TYPE, SO THIS IS ONE BYTE WIDER THAN
+      * SUMMARY-PADDING ADDS UP TO
+           01 SUMMARY-CSV-RECORD PIC X(56).
+
+           FD SHIFT-TIMES.
+           01 SHIFT-TIME.
+                 88 EOF-SHIFT-TIME VALUE HIGH-VALUES.
+                 02 SHIFT-DEPARTMENT PIC A(3).
+                 02 SHIFT-START-HOUR PIC 9(2).
+                 02 SHIFT-END-HOUR PIC 9(2).
+
+           FD LEAVE-CALENDAR.
+           01 LEAVE-CALENDAR-RECORD.
+                 88 EOF-LEAVE-CALENDAR VALUE HIGH-VALUES.
+                 02 LEAVE-CALENDAR-ID PIC 9(4).
+                 02 LEAVE-CALENDAR-DATE PIC X(10).
+                 02 LEAVE-CALENDAR-TYPE PIC X(10).
+
+      * LAST EMPLOYEE-ID THIS RUN FINISHED, PLUS THE GRAND TOTALS SO
+      * FAR, SO A RESTARTED RUN PICKS UP THE NEXT EMPLOYEE WITHOUT
+      * LOSING THE COUNTS ALREADY WRITTEN TO SUMMARIES/MONTHLY-OUT
+      * DEPARTMENT AND ITS FOUR SUBTOTALS ARE CARRIED TOO, SO A RESTART
+      * LANDING MID-DEPARTMENT RESUMES THAT DEPARTMENT'S SUBTOTAL
+      * INSTEAD OF STARTING A SHORT ONE FOR WHATEVER EMPLOYEE COMES NEXT
+           FD CHECKPOINT.
+           01 CHECKPOINT-RECORD.
+                 88 EOF-CHECKPOINT VALUE HIGH-VALUES.
+                 02 CHECKPOINT-EMPLOYEE-ID PIC 9(4).
+                 02 CHECKPOINT-PRESENCES PIC 9(4).
+                 02 CHECKPOINT-ABSENCES PIC 9(4).
+                 02 CHECKPOINT-LATE PIC 9(4).
+                 02 CHECKPOINT-SUSPICIOUS PIC 9(4).
+                 02 CHECKPOINT-DEPARTMENT PIC A(3).
+                 02 CHECKPOINT-DEPT-PRESENCES PIC 9(4).
+                 02 CHECKPOINT-DEPT-ABSENCES PIC 9(4).
+                 02 CHECKPOINT-DEPT-LATE PIC 9(4).
+                 02 CHECKPOINT-DEPT-SUSPICIOUS PIC 9(4).
 
            WORKING-STORAGE SECTION.
            01 WS-MONTHLY-ATTENDANT.
@@ -121,12 +228,62 @@
              02 WS-MONTHLY-ATTENDANT-ABSENT PIC 9(3).
              02 WS-MONTHLY-ATTENDANT-LATE PIC 9(3).
              02 WS-MONTHLY-ATTENDANT-OVERTIME PIC 9(3).
+             02 WS-MONTHLY-ATTENDANT-WORK-MIN PIC 9(5).
            01 WS-EMPLOYEES-FILE-STATUS.
              05 WS-EMPLOYEES-STATUS-KEY-1 PIC X.
+             05 WS-EMPLOYEES-STATUS-KEY-2 PIC X.
            01 WS-ATTENDANTS-SORTED-FILE-STATUS.
              05 WS-ATTENDANTS-SORTED-STATUS-KEY-1 PIC X.
+             05 WS-ATTENDANTS-SORTED-STATUS-KEY-2 PIC X.
            01 WS-MONTHLY-ATTENDANTS-FILE-STATUS.
              05 WS-MONTHLY-ATTENDANTS-STATUS-KEY-1 PIC X.
+             05 WS-MONTHLY-ATTENDANTS-STATUS-KEY-2 PIC X.
+           01 WS-SHIFT-TIMES-FILE-STATUS.
+             05 WS-SHIFT-TIMES-STATUS-KEY-1 PIC X.
+             05 WS-SHIFT-TIMES-STATUS-KEY-2 PIC X.
+      * ONE SHIFT-START/SHIFT-END PAIR PER DEPARTMENT, LOADED FROM
+      * SHIFT-TIMES.TXT ONCE AT STARTUP SO HR CAN CHANGE A DEPARTMENT'S
+      * HOURS WITHOUT TOUCHING THIS PROGRAM
+           01 WS-SHIFT-TIMES-TABLE.
+             02 WS-SHIFT-TIMES-ENTRY OCCURS 20 TIMES.
+               03 WS-SHIFT-TIMES-DEPARTMENT PIC A(3).
+               03 WS-SHIFT-TIMES-START-HOUR PIC 9(2).
+               03 WS-SHIFT-TIMES-END-HOUR PIC 9(2).
+           01 WS-SHIFT-TIMES-COUNT PIC 9(3) VALUE 0.
+           01 WS-SHIFT-TIMES-INDEX PIC 9(3).
+           01 WS-SHIFT-TIMES-FOUND PIC 9.
+           01 WS-LATE-CUTOFF-HOUR PIC 9(2).
+           01 WS-OVERTIME-BASELINE-HOUR PIC 9(2).
+           01 WS-LEAVE-CALENDAR-FILE-STATUS.
+             05 WS-LEAVE-CALENDAR-STATUS-KEY-1 PIC X.
+             05 WS-LEAVE-CALENDAR-STATUS-KEY-2 PIC X.
+      * APPROVED LEAVE/HOLIDAY DAYS, LOADED FROM LEAVE-CALENDAR.TXT ONCE
+      * AT STARTUP SO FILLUP-SUMMARY CAN TELL A PLANNED ABSENCE FROM A
+      * REAL ONE
+           01 WS-LEAVE-CALENDAR-TABLE.
+             02 WS-LEAVE-CALENDAR-ENTRY OCCURS 2000 TIMES.
+               03 WS-LEAVE-CALENDAR-ENTRY-ID PIC 9(4).
+               03 WS-LEAVE-CALENDAR-ENTRY-DATE PIC X(10).
+               03 WS-LEAVE-CALENDAR-ENTRY-TYPE PIC X(10).
+           01 WS-LEAVE-CALENDAR-COUNT PIC 9(4) VALUE 0.
+           01 WS-LEAVE-CALENDAR-INDEX PIC 9(4).
+           01 WS-LEAVE-CALENDAR-FOUND PIC 9.
+           01 WS-LEAVE-CALENDAR-TYPE-FOUND PIC X(10).
+           01 WS-SUMMARY-DATE-TEXT PIC X(10).
+           01 WS-CHECKPOINT-FILE-STATUS.
+             05 WS-CHECKPOINT-STATUS-KEY-1 PIC X.
+             05 WS-CHECKPOINT-STATUS-KEY-2 PIC X.
+           01 WS-CHECKPOINT-ID PIC 9(4) VALUE 0.
+      * EMPLOYEE-ID OF THE MOST RECENT EMPLOYEE TO FULLY FINISH
+      * PROCESS-EMPLOYEE IN THIS RUN, KEPT SEPARATE FROM WS-CHECKPOINT-ID
+      * (WHICH ONLY EVER HOLDS THE RESTART POINT THIS RUN STARTED FROM)
+      * SO A MID-EMPLOYEE DEPARTMENT-BREAK CHECKPOINT CAN STILL RECORD
+      * THE RIGHT "LAST DONE" EMPLOYEE WITHOUT POINTING PAST THE
+      * EMPLOYEE THAT TRIGGERED THE BREAK
+           01 WS-LAST-EMPLOYEE-ID PIC 9(4) VALUE 0.
+           01 WS-MONTHLY-HISTORY-FILE-STATUS.
+             05 WS-MONTHLY-HISTORY-STATUS-KEY-1 PIC X.
+             05 WS-MONTHLY-HISTORY-STATUS-KEY-2 PIC X.
            01 WS-SUMMARY.
              02 WS-SUMMARY-ID PIC 9(4).
              02 WS-SUMMARY-PADDING1 PIC X(5) VALUE "     ".
@@ -137,6 +294,10 @@
              02 WS-SUMMARY-DEPARTMENT PIC A(3).
              02 WS-SUMMARY-PADDING4 PIC X(8) VALUE "        ".
              02 WS-SUMMARY-STATUS PIC A(10).
+             02 WS-SUMMARY-PADDING5 PIC X(1) VALUE " ".
+             02 WS-SUMMARY-WORKED-MINUTES PIC 9(4).
+           01 WS-SUMMARY-CSV-LINE PIC X(56).
+           01 WS-SUSPICIOUS-REASON PIC X(25).
       * EXTRA
              01 WS-ATTENDANT-ARRIVED PIC 9 VALUE 0.
              01 WS-ATTENDANT-DATETIME-ARRIVE.
@@ -159,8 +320,36 @@
                 02 WS-ATTENDANT-DATETIME-LEAVE-HOUR PIC 9(2).
                 02 WS-ATTENDANT-DATETIME-LEAVE-COLON PIC X.
                 02 WS-ATTENDANT-DATETIME-LEAVE-MINUTE PIC 9(2).
+      * FIRST ARRIVE OF THE DAY, KEPT SEPARATE FROM THE PER-PAIR ARRIVE
+      * SO A LUNCH BADGE-OUT/BADGE-IN PAIR DOES NOT MOVE THE LATE CHECK
+             01 WS-ATTENDANT-DATETIME-FIRST-ARRIVE.
+                02 WS-ATTENDANT-DATETIME-FIRST-ARRIVE-YEAR PIC 9(4).
+                02 WS-ATTENDANT-DATETIME-FIRST-ARRIVE-DASH1 PIC X.
+                02 WS-ATTENDANT-DATETIME-FIRST-ARRIVE-MONTH PIC 9(2).
+                02 WS-ATTENDANT-DATETIME-FIRST-ARRIVE-DASH2 PIC X.
+                02 WS-ATTENDANT-DATETIME-FIRST-ARRIVE-DAY PIC 9(2).
+                02 WS-ATTENDANT-DATETIME-FIRST-ARRIVE-DASH3 PIC X.
+                02 WS-ATTENDANT-DATETIME-FIRST-ARRIVE-HOUR PIC 9(2).
+                02 WS-ATTENDANT-DATETIME-FIRST-ARRIVE-COLON PIC X.
+                02 WS-ATTENDANT-DATETIME-FIRST-ARRIVE-MINUTE PIC 9(2).
              01 WS-LATE-PERIODS PIC 9(3).
-             01 WS-OVERTIME-HOURS PIC 9(3).
+      * COMPUTE TARGETS FOR WS-LATE-PERIODS/WS-OVERTIME (BELOW) NEED TO
+      * BE SIGNED - AN EMPLOYEE ARRIVING BEFORE THE DEPARTMENT'S SHIFT
+      * START OR LEAVING BEFORE THE OVERTIME BASELINE PRODUCES A
+      * NEGATIVE DELTA, AND GNUCOBOL SILENTLY DROPS THE SIGN STORING A
+      * NEGATIVE RESULT INTO AN UNSIGNED PIC 9, TURNING AN EARLY ARRIVAL
+      * INTO A FALSE "LATE"/OVERTIME HIT INSTEAD OF ZERO
+             01 WS-LATE-PERIODS-CALC PIC S9(5).
+             01 WS-OVERTIME-HOURS PIC 9(3) VALUE 0.
+             01 WS-OVERTIME-CALC PIC S9(5).
+             01 WS-ATTENDANT-MORE-PAIRS PIC 9 VALUE 0.
+             01 WS-ATTENDANT-FIRST-PAIR PIC 9 VALUE 0.
+      * SET BY SET-SUSPICIOUS-STATUS WHEN ANY PAIR ON THE DAY TURNS OUT
+      * BAD, SO PROCESS-ATTENDANT KNOWS NOT TO ALSO RUN THE NORMAL
+      * LATE/PRESENT FINISH AND OVERWRITE THE SUSPICIOUS STATUS IT JUST
+      * WROTE. RESET PER EMPLOYEE ALONGSIDE THE REST OF FILLUP-SUMMARY'S
+      * PER-DAY SWITCHES
+             01 WS-ATTENDANT-SUSPICIOUS PIC 9 VALUE 0.
              01 WS-SHOULD-READ-ATTENDANT PIC 9 VALUE 1.
              01 WS-TITLE PIC X(24) VALUE
                "Daily Attendance Summary".
@@ -173,20 +362,44 @@
                 02 F PIC X(31) VALUE '-------------------------------'.
              01 WS-PRESENCE.
                 02 F PIC X(21) VALUE "Number of Presences: ".
-                02 WS-PRESENCES-VALUE-DISPLAY PIC zzzz.
+                02 WS-PRESENCES-VALUE-DISPLAY PIC Z(3)9.
              01 WS-ABSENCE.
                 02 F PIC X(20) VALUE "Number of Absences: ".
-                02 WS-ABSENCES-VALUE-DISPLAY PIC zzzz.
+                02 WS-ABSENCES-VALUE-DISPLAY PIC Z(3)9.
              01 WS-LATE-ARRIVAL.
                 02 F PIC X(25) VALUE "Number of Late Arrivals: ".
-                02 WS-LATE-VALUE-DISPLAY PIC zzzz.
+                02 WS-LATE-VALUE-DISPLAY PIC Z(3)9.
              01 WS-SUSPICIOUS.
                 02 F PIC X(30) VALUE "Number of Suspicious Records: ".
-                02 WS-SUSPICIOUS-VALUE-DISPLAY PIC zzzz.
-             01 WS-PRESENCES-VALUE PIC 9(4).
-             01 WS-ABSENCES-VALUE PIC 9(4).
-             01 WS-LATE-VALUE PIC 9(4).
-             01 WS-SUSPICIOUS-VALUE PIC 9(4).
+                02 WS-SUSPICIOUS-VALUE-DISPLAY PIC Z(3)9.
+             01 WS-PRESENCES-VALUE PIC 9(4) VALUE 0.
+             01 WS-ABSENCES-VALUE PIC 9(4) VALUE 0.
+             01 WS-LATE-VALUE PIC 9(4) VALUE 0.
+             01 WS-SUSPICIOUS-VALUE PIC 9(4) VALUE 0.
+      * EMPLOYEES ARE PROCESSED IN EMPLOYEE-ID ORDER, NOT DEPARTMENT
+      * ORDER, SO THE SUBTOTAL FOR A DEPARTMENT IS PRINTED AS SOON AS
+      * SUMMARY-DEPARTMENT CHANGES RATHER THAN AT ONE FIXED POINT
+             01 WS-CURRENT-DEPARTMENT PIC A(3) VALUE SPACES.
+             01 WS-DEPT-PRESENCES-VALUE PIC 9(4) VALUE 0.
+             01 WS-DEPT-ABSENCES-VALUE PIC 9(4) VALUE 0.
+             01 WS-DEPT-LATE-VALUE PIC 9(4) VALUE 0.
+             01 WS-DEPT-SUSPICIOUS-VALUE PIC 9(4) VALUE 0.
+             01 WS-DEPT-SUBTOTAL-HEADER.
+                02 F PIC X(22) VALUE "--- Department Total: ".
+                02 WS-DEPT-SUBTOTAL-DEPARTMENT PIC A(3).
+                02 F PIC X(4) VALUE " ---".
+             01 WS-DEPT-PRESENCE.
+                02 F PIC X(21) VALUE "Number of Presences: ".
+                02 WS-DEPT-PRESENCES-VALUE-DISPLAY PIC Z(3)9.
+             01 WS-DEPT-ABSENCE.
+                02 F PIC X(20) VALUE "Number of Absences: ".
+                02 WS-DEPT-ABSENCES-VALUE-DISPLAY PIC Z(3)9.
+             01 WS-DEPT-LATE-ARRIVAL.
+                02 F PIC X(25) VALUE "Number of Late Arrivals: ".
+                02 WS-DEPT-LATE-VALUE-DISPLAY PIC Z(3)9.
+             01 WS-DEPT-SUSPICIOUS.
+                02 F PIC X(30) VALUE "Number of Suspicious Records: ".
+                02 WS-DEPT-SUSPICIOUS-VALUE-DISPLAY PIC Z(3)9.
              01 WS-SUMMARY-DATE.
                 02 WS-SUMMARY-DATE-YEAR PIC 9999.
                 02 DASH1 PIC X.
@@ -203,59 +416,159 @@
              01 WS-ABSENT PIC 999.
              01 WS-LATE PIC 999.
              01 WS-OVERTIME PIC 999.
+      * MINUTES WORKED THIS DAY, SUMMED ACROSS EVERY MATCHED ARRIVE/LEAVE
+      * PAIR IN PROCESS-ATTENDANT-PAIR
+             01 WS-WORKED-MINUTES PIC 9(4).
+             01 WS-PAIR-MINUTES PIC 9(4).
              01 WS-MONTHLY-DATE.
                 02 WS-MONTHLY-DATE-YEAR PIC 9999.
                 02 DASH PIC X VALUE "-".
                 02 WS-MONTHLY-DATE-MONTH PIC 99.
              01 WS-FIRST-DAY-OF-MONTH PIC 9.
+             01 WS-ARCHIVE-YEAR PIC 9999.
+             01 WS-ARCHIVE-MONTH PIC 99.
+             01 WS-ARCHIVE-OPEN PIC 9 VALUE 0.
 
            PROCEDURE DIVISION.
            BEGIN.
+             PERFORM READ-CHECKPOINT
              OPEN INPUT MONTHLY-ATTENDANTS
-             OPEN INPUT ATTENDANTS
              OPEN INPUT EMPLOYEES
-             OPEN OUTPUT MONTHLY-ATTENDANTS-OUT
-             OPEN OUTPUT SUMMARIES
+             IF WS-CHECKPOINT-ID > 0
+               OPEN EXTEND MONTHLY-ATTENDANTS-OUT
+               OPEN EXTEND SUMMARIES
+               OPEN EXTEND SUMMARIES-CSV
+               OPEN EXTEND EXCEPTIONS
+             ELSE
+               OPEN OUTPUT MONTHLY-ATTENDANTS-OUT
+               OPEN OUTPUT SUMMARIES
+               OPEN OUTPUT SUMMARIES-CSV
+               OPEN OUTPUT EXCEPTIONS
+             END-IF
+      * SORT'S USING PHRASE OPENS AND CLOSES ATTENDANTS ITSELF - IT HAS
+      * TO STILL BE UNOPENED HERE, SO ATTENDANTS IS NOT OPENED FOR
+      * PROCESS-HEADER-DATES' OWN READ UNTIL AFTER THE SORT IS DONE
+      * WITH IT
              SORT ATTENDANTS-WORK ON ASCENDING KEY
                  ATTENDANT-SORTED-ID USING ATTENDANTS GIVING
                  ATTENDANTS-SORTED
-             OPEN INPUT ATTENDANTS-SORTED.
+             OPEN INPUT ATTENDANTS
+             OPEN INPUT ATTENDANTS-SORTED
+             PERFORM LOAD-SHIFT-TIMES
+             PERFORM LOAD-LEAVE-CALENDAR.
 
            WRITE-SUMMARY-HEADER.
-             WRITE SUMMARY FROM WS-TITLE
              PERFORM PROCESS-HEADER-DATES
-             WRITE SUMMARY FROM WS-SUMMARY-DATE-ENGLISH
-             WRITE SUMMARY FROM WS-COLUMNS
-             WRITE SUMMARY FROM WS-DASHES.
+             IF WS-CHECKPOINT-ID = 0
+               WRITE SUMMARY FROM WS-TITLE
+               WRITE SUMMARY FROM WS-SUMMARY-DATE-ENGLISH
+               WRITE SUMMARY FROM WS-COLUMNS
+               WRITE SUMMARY FROM WS-DASHES
+             END-IF.
 
            PROCESS-EMPLOYEES.
-      * EXPERIMENT
-      * END EXPERIMENT
               READ EMPLOYEES
               IF WS-EMPLOYEES-STATUS-KEY-1 = "1"
                 GO TO WRITE-SUMMARY-FOOTER
               END-IF
-              PERFORM PROCESS-EMPLOYEE
+              IF WS-CHECKPOINT-ID > 0 AND
+                 EMPLOYEE-ID NOT > WS-CHECKPOINT-ID
+                PERFORM SKIP-CHECKPOINTED-EMPLOYEE
+              ELSE
+                PERFORM PROCESS-EMPLOYEE
+              END-IF
               GO TO PROCESS-EMPLOYEES.
 
            PROCESS-EMPLOYEE.
+              PERFORM CHECK-DEPARTMENT-BREAK
               PERFORM FILLUP-SUMMARY
               IF WS-SHOULD-READ-ATTENDANT = 0 OR
                  WS-ATTENDANTS-SORTED-STATUS-KEY-1 NOT = "1"
                 IF WS-SHOULD-READ-ATTENDANT = 1
                   READ ATTENDANTS-SORTED
                 END-IF
-                IF EMPLOYEE-ID EQUALS ATTENDANT-SORTED-ID
+                IF EMPLOYEE-ID = ATTENDANT-SORTED-ID
                   PERFORM PROCESS-ATTENDANT
                 END-IF
-                IF EMPLOYEE-ID NOT EQUALS ATTENDANT-SORTED-ID
+                IF EMPLOYEE-ID NOT = ATTENDANT-SORTED-ID
                   MOVE 0 TO WS-SHOULD-READ-ATTENDANT
                 END-IF
               END-IF
+      * WS-SUMMARY/WS-DEPT-*/WS-*-VALUE ARE ALL ALREADY FINAL FOR THIS
+      * EMPLOYEE AT THIS POINT, SO THE CHECKPOINT IS TAKEN HERE, BEFORE
+      * THE OUTPUT FILES ARE WRITTEN, NOT AFTER. SUMMARIES, SUMMARIES-CSV
+      * AND MONTHLY-ATTENDANTS-OUT ARE ALL REOPENED IN APPEND (EXTEND)
+      * MODE ON RESTART WITH NO WAY TO REWRITE OR TRUNCATE A LINE
+      * SEQUENTIAL FILE, SO A CRASH BETWEEN THE CHECKPOINT WRITE AND
+      * THESE OUTPUT WRITES COMPLETING MEANS THIS EMPLOYEE'S RECORDS ARE
+      * MISSING ON RESTART RATHER THAN DUPLICATED - A GAP A REVIEWER CAN
+      * SPOT AND RERUN FOR, VERSUS A SILENT DOUBLE-COUNTED TOTAL THAT
+      * WOULD NOT LOOK WRONG ON ITS OWN
+              PERFORM WRITE-CHECKPOINT
               WRITE SUMMARY FROM WS-SUMMARY
+              PERFORM WRITE-SUMMARY-CSV-LINE
               PERFORM UPDATE-MONTHLY-ATTENDANT.
 
+      * PRINTS THE SUBTOTAL FOR WHATEVER DEPARTMENT WAS JUST FINISHED
+      * AND STARTS A FRESH ONE THE MOMENT SUMMARY-DEPARTMENT CHANGES
+           CHECK-DEPARTMENT-BREAK.
+             IF WS-CURRENT-DEPARTMENT NOT = SPACES AND
+                EMPLOYEE-DEPARTMENT NOT = WS-CURRENT-DEPARTMENT
+               PERFORM WRITE-DEPARTMENT-SUBTOTAL
+               MOVE EMPLOYEE-DEPARTMENT TO WS-CURRENT-DEPARTMENT
+               PERFORM WRITE-DEPARTMENT-BREAK-CHECKPOINT
+             ELSE
+               MOVE EMPLOYEE-DEPARTMENT TO WS-CURRENT-DEPARTMENT
+             END-IF.
+
+           WRITE-DEPARTMENT-SUBTOTAL.
+             MOVE WS-CURRENT-DEPARTMENT TO WS-DEPT-SUBTOTAL-DEPARTMENT
+             MOVE WS-DEPT-PRESENCES-VALUE TO
+               WS-DEPT-PRESENCES-VALUE-DISPLAY
+             MOVE WS-DEPT-ABSENCES-VALUE TO
+               WS-DEPT-ABSENCES-VALUE-DISPLAY
+             MOVE WS-DEPT-LATE-VALUE TO WS-DEPT-LATE-VALUE-DISPLAY
+             MOVE WS-DEPT-SUSPICIOUS-VALUE TO
+               WS-DEPT-SUSPICIOUS-VALUE-DISPLAY
+             WRITE SUMMARY FROM WS-DASHES
+             WRITE SUMMARY FROM WS-DEPT-SUBTOTAL-HEADER
+             WRITE SUMMARY FROM WS-DEPT-PRESENCE
+             WRITE SUMMARY FROM WS-DEPT-ABSENCE
+             WRITE SUMMARY FROM WS-DEPT-LATE-ARRIVAL
+             WRITE SUMMARY FROM WS-DEPT-SUSPICIOUS
+             MOVE 0 TO WS-DEPT-PRESENCES-VALUE
+             MOVE 0 TO WS-DEPT-ABSENCES-VALUE
+             MOVE 0 TO WS-DEPT-LATE-VALUE
+             MOVE 0 TO WS-DEPT-SUSPICIOUS-VALUE.
+
+      * ADVANCES MONTHLY-ATTENDANTS AND ATTENDANTS-SORTED IN STEP WITH
+      * AN EMPLOYEE ALREADY COVERED BY A PRIOR (INTERRUPTED) RUN,
+      * WITHOUT REWRITING ANYTHING ALREADY IN MONTHLY-OUT OR SUMMARIES
+           SKIP-CHECKPOINTED-EMPLOYEE.
+              IF WS-SHOULD-READ-ATTENDANT = 0 OR
+                 WS-ATTENDANTS-SORTED-STATUS-KEY-1 NOT = "1"
+                IF WS-SHOULD-READ-ATTENDANT = 1
+                  READ ATTENDANTS-SORTED
+                END-IF
+                IF EMPLOYEE-ID = ATTENDANT-SORTED-ID
+                  PERFORM SKIP-ATTENDANT-RECORD
+                    UNTIL WS-ATTENDANTS-SORTED-STATUS-KEY-1 = "1"
+                      OR EMPLOYEE-ID NOT = ATTENDANT-SORTED-ID
+                  MOVE 1 TO WS-SHOULD-READ-ATTENDANT
+                END-IF
+                IF EMPLOYEE-ID NOT = ATTENDANT-SORTED-ID
+                  MOVE 0 TO WS-SHOULD-READ-ATTENDANT
+                END-IF
+              END-IF
+              READ MONTHLY-ATTENDANTS.
+
+           SKIP-ATTENDANT-RECORD.
+              READ ATTENDANTS-SORTED.
+
            WRITE-SUMMARY-FOOTER.
+             IF WS-CURRENT-DEPARTMENT NOT = SPACES
+               PERFORM WRITE-DEPARTMENT-SUBTOTAL
+             END-IF
              MOVE WS-PRESENCES-VALUE TO WS-PRESENCES-VALUE-DISPLAY
              MOVE WS-ABSENCES-VALUE TO WS-ABSENCES-VALUE-DISPLAY
              MOVE WS-LATE-VALUE TO WS-LATE-VALUE-DISPLAY
@@ -265,141 +578,560 @@
              WRITE SUMMARY FROM WS-ABSENCE
              WRITE SUMMARY FROM WS-LATE-ARRIVAL
              WRITE SUMMARY FROM WS-SUSPICIOUS
+             PERFORM CLEAR-CHECKPOINT
              GO TO FINISH.
 
       * HELPER FUNCTIONS
 
+      * A LEFTOVER CHECKPOINT FROM A RUN THAT DIDN'T REACH
+      * WRITE-SUMMARY-FOOTER MEANS THIS RUN IS A RESTART - PICK UP RIGHT
+      * AFTER THE LAST EMPLOYEE-ID THAT FINISHED AND CARRY ITS TOTALS
+      * FORWARD INSTEAD OF STARTING THE GRAND TOTAL OVER AT ZERO
+           READ-CHECKPOINT.
+             OPEN INPUT CHECKPOINT
+             IF WS-CHECKPOINT-STATUS-KEY-1 = "0"
+               READ CHECKPOINT
+               IF WS-CHECKPOINT-STATUS-KEY-1 = "0"
+                 MOVE CHECKPOINT-EMPLOYEE-ID TO WS-CHECKPOINT-ID
+                 MOVE CHECKPOINT-EMPLOYEE-ID TO WS-LAST-EMPLOYEE-ID
+                 MOVE CHECKPOINT-PRESENCES TO WS-PRESENCES-VALUE
+                 MOVE CHECKPOINT-ABSENCES TO WS-ABSENCES-VALUE
+                 MOVE CHECKPOINT-LATE TO WS-LATE-VALUE
+                 MOVE CHECKPOINT-SUSPICIOUS TO WS-SUSPICIOUS-VALUE
+                 MOVE CHECKPOINT-DEPARTMENT TO WS-CURRENT-DEPARTMENT
+                 MOVE CHECKPOINT-DEPT-PRESENCES TO
+                   WS-DEPT-PRESENCES-VALUE
+                 MOVE CHECKPOINT-DEPT-ABSENCES TO WS-DEPT-ABSENCES-VALUE
+                 MOVE CHECKPOINT-DEPT-LATE TO WS-DEPT-LATE-VALUE
+                 MOVE CHECKPOINT-DEPT-SUSPICIOUS TO
+                   WS-DEPT-SUSPICIOUS-VALUE
+               END-IF
+               CLOSE CHECKPOINT
+             END-IF.
+
+      * OVERWRITES THE CHECKPOINT FILE WITH THE EMPLOYEE JUST FINISHED
+      * AND THE GRAND TOTALS SO FAR. LINE SEQUENTIAL HAS NO REWRITE, SO
+      * THE WHOLE ONE-RECORD FILE IS REOPENED FOR OUTPUT EACH TIME
+           WRITE-CHECKPOINT.
+             MOVE EMPLOYEE-ID TO WS-LAST-EMPLOYEE-ID
+             OPEN OUTPUT CHECKPOINT
+             MOVE WS-LAST-EMPLOYEE-ID TO CHECKPOINT-EMPLOYEE-ID
+             MOVE WS-PRESENCES-VALUE TO CHECKPOINT-PRESENCES
+             MOVE WS-ABSENCES-VALUE TO CHECKPOINT-ABSENCES
+             MOVE WS-LATE-VALUE TO CHECKPOINT-LATE
+             MOVE WS-SUSPICIOUS-VALUE TO CHECKPOINT-SUSPICIOUS
+             MOVE WS-CURRENT-DEPARTMENT TO CHECKPOINT-DEPARTMENT
+             MOVE WS-DEPT-PRESENCES-VALUE TO CHECKPOINT-DEPT-PRESENCES
+             MOVE WS-DEPT-ABSENCES-VALUE TO CHECKPOINT-DEPT-ABSENCES
+             MOVE WS-DEPT-LATE-VALUE TO CHECKPOINT-DEPT-LATE
+             MOVE WS-DEPT-SUSPICIOUS-VALUE TO CHECKPOINT-DEPT-SUSPICIOUS
+             WRITE CHECKPOINT-RECORD
+             CLOSE CHECKPOINT.
+
+      * CHECK-DEPARTMENT-BREAK CALLS THIS THE MOMENT IT PRINTS A
+      * DEPARTMENT SUBTOTAL AND RESETS THE DEPARTMENT COUNTERS, SO A
+      * CRASH BEFORE THIS EMPLOYEE'S OWN WRITE-CHECKPOINT AT THE END OF
+      * PROCESS-EMPLOYEE DOES NOT LEAVE THE CHECKPOINT FILE POINTING AT
+      * THE OLD DEPARTMENT WITH ITS PRE-RESET TOTALS - OTHERWISE A
+      * RESTART WOULD SEE THE OLD DEPARTMENT AGAIN AND REPRINT A
+      * SUBTOTAL ALREADY WRITTEN TO SUMMARIES. CHECKPOINT-EMPLOYEE-ID
+      * STAYS AT WS-LAST-EMPLOYEE-ID, NOT EMPLOYEE-ID, BECAUSE THE
+      * EMPLOYEE THAT TRIGGERED THE BREAK HAS NOT FINISHED PROCESSING YET
+           WRITE-DEPARTMENT-BREAK-CHECKPOINT.
+             OPEN OUTPUT CHECKPOINT
+             MOVE WS-LAST-EMPLOYEE-ID TO CHECKPOINT-EMPLOYEE-ID
+             MOVE WS-PRESENCES-VALUE TO CHECKPOINT-PRESENCES
+             MOVE WS-ABSENCES-VALUE TO CHECKPOINT-ABSENCES
+             MOVE WS-LATE-VALUE TO CHECKPOINT-LATE
+             MOVE WS-SUSPICIOUS-VALUE TO CHECKPOINT-SUSPICIOUS
+             MOVE WS-CURRENT-DEPARTMENT TO CHECKPOINT-DEPARTMENT
+             MOVE WS-DEPT-PRESENCES-VALUE TO CHECKPOINT-DEPT-PRESENCES
+             MOVE WS-DEPT-ABSENCES-VALUE TO CHECKPOINT-DEPT-ABSENCES
+             MOVE WS-DEPT-LATE-VALUE TO CHECKPOINT-DEPT-LATE
+             MOVE WS-DEPT-SUSPICIOUS-VALUE TO CHECKPOINT-DEPT-SUSPICIOUS
+             WRITE CHECKPOINT-RECORD
+             CLOSE CHECKPOINT.
+
+      * A CLEAN FINISH MEANS THE WHOLE DAY WENT THROUGH, SO THE
+      * CHECKPOINT MUST BE CLEARED OR TOMORROW'S RUN WOULD SKIP EVERY
+      * EMPLOYEE AS ALREADY DONE
+           CLEAR-CHECKPOINT.
+             OPEN OUTPUT CHECKPOINT
+             MOVE 0 TO CHECKPOINT-EMPLOYEE-ID
+             MOVE 0 TO CHECKPOINT-PRESENCES
+             MOVE 0 TO CHECKPOINT-ABSENCES
+             MOVE 0 TO CHECKPOINT-LATE
+             MOVE 0 TO CHECKPOINT-SUSPICIOUS
+             MOVE SPACES TO CHECKPOINT-DEPARTMENT
+             MOVE 0 TO CHECKPOINT-DEPT-PRESENCES
+             MOVE 0 TO CHECKPOINT-DEPT-ABSENCES
+             MOVE 0 TO CHECKPOINT-DEPT-LATE
+             MOVE 0 TO CHECKPOINT-DEPT-SUSPICIOUS
+             WRITE CHECKPOINT-RECORD
+             CLOSE CHECKPOINT.
+
+      * PULLS THE WHOLE SHIFT-TIMES CONTROL FILE INTO
+      * WS-SHIFT-TIMES-TABLE ONCE SO PROCESS-ATTENDANT CAN LOOK UP A
+      * DEPARTMENT'S HOURS WITHOUT RE-READING THE FILE PER EMPLOYEE
+      * A MISSING SHIFT-TIMES.TXT MUST NOT SPIN FOREVER WAITING FOR
+      * WS-SHIFT-TIMES-STATUS-KEY-1 TO REACH "1" - IF THE OPEN FAILED,
+      * SKIP THE READ/LOOP/CLOSE AND TREAT THE TABLE AS EMPTY, THE SAME
+      * AS READ-CHECKPOINT DOES
+           LOAD-SHIFT-TIMES.
+             OPEN INPUT SHIFT-TIMES
+             IF WS-SHIFT-TIMES-STATUS-KEY-1 = "0"
+               READ SHIFT-TIMES
+               PERFORM LOAD-SHIFT-TIMES-ENTRY
+                 UNTIL WS-SHIFT-TIMES-STATUS-KEY-1 = "1"
+               CLOSE SHIFT-TIMES
+             END-IF.
+
+           LOAD-SHIFT-TIMES-ENTRY.
+             ADD 1 TO WS-SHIFT-TIMES-COUNT
+             MOVE SHIFT-DEPARTMENT TO
+               WS-SHIFT-TIMES-DEPARTMENT (WS-SHIFT-TIMES-COUNT)
+             MOVE SHIFT-START-HOUR TO
+               WS-SHIFT-TIMES-START-HOUR (WS-SHIFT-TIMES-COUNT)
+             MOVE SHIFT-END-HOUR TO
+               WS-SHIFT-TIMES-END-HOUR (WS-SHIFT-TIMES-COUNT)
+             READ SHIFT-TIMES.
+
+      * PULLS THE WHOLE LEAVE/HOLIDAY CALENDAR INTO
+      * WS-LEAVE-CALENDAR-TABLE ONCE SO FILLUP-SUMMARY CAN LOOK UP AN
+      * EMPLOYEE'S DAY WITHOUT RE-READING THE FILE PER EMPLOYEE
+      * SAME GUARD AS LOAD-SHIFT-TIMES - A MISSING LEAVE-CALENDAR.TXT IS
+      * TREATED AS AN EMPTY CALENDAR RATHER THAN HANGING THE RUN
+           LOAD-LEAVE-CALENDAR.
+             OPEN INPUT LEAVE-CALENDAR
+             IF WS-LEAVE-CALENDAR-STATUS-KEY-1 = "0"
+               READ LEAVE-CALENDAR
+               PERFORM LOAD-LEAVE-CALENDAR-ENTRY
+                 UNTIL WS-LEAVE-CALENDAR-STATUS-KEY-1 = "1"
+               CLOSE LEAVE-CALENDAR
+             END-IF.
+
+           LOAD-LEAVE-CALENDAR-ENTRY.
+             ADD 1 TO WS-LEAVE-CALENDAR-COUNT
+             MOVE LEAVE-CALENDAR-ID TO
+               WS-LEAVE-CALENDAR-ENTRY-ID (WS-LEAVE-CALENDAR-COUNT)
+             MOVE LEAVE-CALENDAR-DATE TO
+               WS-LEAVE-CALENDAR-ENTRY-DATE (WS-LEAVE-CALENDAR-COUNT)
+             MOVE LEAVE-CALENDAR-TYPE TO
+               WS-LEAVE-CALENDAR-ENTRY-TYPE (WS-LEAVE-CALENDAR-COUNT)
+             READ LEAVE-CALENDAR.
+
+      * THE MONTH JUST CLOSING IS THE ONE BEFORE WS-SUMMARY-DATE, SINCE
+      * WS-SUMMARY-DATE IS ALREADY THE FIRST DAY OF THE NEW MONTH BY THE
+      * TIME THIS RUNS
+           COMPUTE-ARCHIVE-PERIOD.
+             IF WS-SUMMARY-DATE-MONTH = 01
+               MOVE 12 TO WS-ARCHIVE-MONTH
+               COMPUTE WS-ARCHIVE-YEAR = WS-SUMMARY-DATE-YEAR - 1
+             ELSE
+               COMPUTE WS-ARCHIVE-MONTH = WS-SUMMARY-DATE-MONTH - 1
+               MOVE WS-SUMMARY-DATE-YEAR TO WS-ARCHIVE-YEAR
+             END-IF.
+
+      * COPIES THE MONTH'S CLOSING TOTALS (JUST READ FROM
+      * MONTHLY-ATTENDANTS, BEFORE UPDATE-MONTHLY-ATTENDANT ZEROES
+      * THEM) OFF TO MONTHLY-HISTORY SO THEY SURVIVE THE RESET
+      * MONTHLY-ATTENDANCE-HISTORY.TXT WON'T EXIST YET THE FIRST TIME A
+      * MONTH CLOSES - OPEN EXTEND ON A MISSING LINE SEQUENTIAL FILE
+      * RETURNS STATUS 35 AND CREATES NOTHING, SO FALL BACK TO OPEN
+      * OUTPUT TO CREATE IT, THE SAME WAY BEGIN DOES FOR THE OTHER
+      * APPEND-OR-CREATE OUTPUT FILES
+           ARCHIVE-MONTHLY-ATTENDANT.
+             IF WS-ARCHIVE-OPEN = 0
+               OPEN EXTEND MONTHLY-HISTORY
+               IF WS-MONTHLY-HISTORY-STATUS-KEY-1 = "3"
+                 OPEN OUTPUT MONTHLY-HISTORY
+               END-IF
+               MOVE 1 TO WS-ARCHIVE-OPEN
+             END-IF
+             MOVE WS-ARCHIVE-YEAR TO MONTHLY-HISTORY-YEAR
+             MOVE WS-ARCHIVE-MONTH TO MONTHLY-HISTORY-MONTH
+             MOVE MONTHLY-ATTENDANT-ID TO MONTHLY-HISTORY-ID
+             MOVE MONTHLY-ATTENDANT-ABSENT TO MONTHLY-HISTORY-ABSENT
+             MOVE MONTHLY-ATTENDANT-LATE TO MONTHLY-HISTORY-LATE
+             MOVE MONTHLY-ATTENDANT-OVERTIME TO
+               MONTHLY-HISTORY-OVERTIME
+             MOVE MONTHLY-ATTENDANT-WORK-MIN TO
+               MONTHLY-HISTORY-WORK-MIN
+             WRITE MONTHLY-HISTORY-RECORD.
+
+      * SAME FIVE FIELDS AS SUMMARY, WITHOUT THE FIXED-WIDTH PADDING,
+      * FOR PULLING STRAIGHT INTO A SPREADSHEET
+           WRITE-SUMMARY-CSV-LINE.
+      * CLEAR THE LINE FIRST - STRING ONLY OVERWRITES AS MANY BYTES AS
+      * IT PRODUCES, SO WITHOUT THIS A SHORT LINE FOLLOWING A LONGER ONE
+      * WOULD KEEP THAT LONGER LINE'S LEFTOVER CHARACTERS PAST THE LAST
+      * COMMA
+             MOVE SPACES TO WS-SUMMARY-CSV-LINE
+      * LAST/FIRST NAME ARE DELIMITED BY SIZE, NOT BY SPACE - A NAME
+      * WITH AN EMBEDDED SPACE (MIDDLE INITIAL, COMPOUND SURNAME) WOULD
+      * OTHERWISE TRUNCATE AT THE FIRST ONE, THE SAME TRAP THE COMMENT
+      * BELOW ALREADY CALLS OUT FOR WS-SUMMARY-STATUS
+             STRING
+               WS-SUMMARY-ID DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-SUMMARY-LAST-NAME DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-SUMMARY-FIRST-NAME DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-SUMMARY-DEPARTMENT DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               WS-SUMMARY-WORKED-MINUTES DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+      * WS-SUMMARY-STATUS CAN HOLD A MULTI-WORD LEAVE-CALENDAR TYPE
+      * (E.G. "SICK LEAVE"), SO IT IS DELIMITED BY SIZE LIKE THE
+      * FIXED-WIDTH SUMMARY REPORT USES IT, NOT BY SPACE, WHICH WOULD
+      * TRUNCATE AT THE FIRST EMBEDDED SPACE - IT IS THE LAST FIELD ON
+      * THE LINE SO THE TRAILING PADDING IT CARRIES IS HARMLESS
+               WS-SUMMARY-STATUS DELIMITED BY SIZE
+               INTO WS-SUMMARY-CSV-LINE
+             END-STRING
+             WRITE SUMMARY-CSV-RECORD FROM WS-SUMMARY-CSV-LINE.
+
            UPDATE-MONTHLY-ATTENDANT.
              READ MONTHLY-ATTENDANTS
              MOVE MONTHLY-ATTENDANT-ID TO WS-MONTHLY-ATTENDANT-ID
-             IF WS-FIRST-DAY-OF-MONTH EQUALS 1
+             IF WS-FIRST-DAY-OF-MONTH = 1
+               PERFORM ARCHIVE-MONTHLY-ATTENDANT
                MOVE 0 TO WS-MONTHLY-ATTENDANT-ABSENT
                MOVE 0 TO WS-MONTHLY-ATTENDANT-LATE
                MOVE 0 TO WS-MONTHLY-ATTENDANT-OVERTIME
+               MOVE 0 TO WS-MONTHLY-ATTENDANT-WORK-MIN
              END-IF
-             IF NOT WS-FIRST-DAY-OF-MONTH EQUALS 1
+             IF NOT WS-FIRST-DAY-OF-MONTH = 1
                MOVE MONTHLY-ATTENDANT-ABSENT TO
                  WS-MONTHLY-ATTENDANT-ABSENT
                MOVE MONTHLY-ATTENDANT-LATE TO WS-MONTHLY-ATTENDANT-LATE
                MOVE MONTHLY-ATTENDANT-OVERTIME TO
                  WS-MONTHLY-ATTENDANT-OVERTIME
+               MOVE MONTHLY-ATTENDANT-WORK-MIN TO
+                 WS-MONTHLY-ATTENDANT-WORK-MIN
              END-IF
              ADD WS-ABSENT TO WS-MONTHLY-ATTENDANT-ABSENT
              ADD WS-LATE TO WS-MONTHLY-ATTENDANT-LATE
              ADD WS-OVERTIME TO WS-MONTHLY-ATTENDANT-OVERTIME
+             ADD WS-WORKED-MINUTES TO WS-MONTHLY-ATTENDANT-WORK-MIN
              WRITE MONTHLY-ATTENDANT-OUT FROM WS-MONTHLY-ATTENDANT.
 
+      * WALKS EVERY ARRIVE/LEAVE PAIR ATTENDANCE-SORTED HOLDS FOR THIS
+      * EMPLOYEE (LUNCH BADGE-OUT/BADGE-IN SHOWS UP AS A SECOND PAIR ON
+      * THE SAME DAY) BEFORE DECIDING LATE/PRESENT AND OVERTIME
            PROCESS-ATTENDANT.
              IF ATTENDANT-SORTED-STATUS NOT = "ARRIVE"
-               MOVE "SUSPICIOUS" TO WS-SUMMARY-STATUS
-               ADD 1 TO WS-SUSPICIOUS-VALUE
-               SUBTRACT 1 FROM WS-ABSENCES-VALUE
-               MOVE 0 TO WS-ABSENT
-               MOVE 1 TO WS-SHOULD-READ-ATTENDANT
+               MOVE "LEAVE WITH NO ARRIVE" TO WS-SUSPICIOUS-REASON
+               PERFORM SET-SUSPICIOUS-STATUS
+             ELSE
+               MOVE 1 TO WS-ATTENDANT-FIRST-PAIR
+               MOVE 1 TO WS-ATTENDANT-MORE-PAIRS
+               PERFORM PROCESS-ATTENDANT-PAIR
+                 UNTIL WS-ATTENDANT-MORE-PAIRS = 0
+               IF WS-ATTENDANT-FIRST-PAIR = 0 AND
+                  WS-ATTENDANT-SUSPICIOUS = 0
+                 PERFORM FINISH-ATTENDANT-DAY
+               END-IF
+             END-IF.
+
+      * ONE ARRIVE/LEAVE PAIR. LOOPS BACK TO ITSELF (VIA THE PERFORM
+      * UNTIL IN PROCESS-ATTENDANT) AS LONG AS ANOTHER ARRIVE FOR THE
+      * SAME EMPLOYEE FOLLOWS THE LEAVE JUST READ
+           PROCESS-ATTENDANT-PAIR.
+             IF WS-ATTENDANT-FIRST-PAIR = 1
+               MOVE ATTENDANT-SORTED-DATETIME TO
+                 WS-ATTENDANT-DATETIME-FIRST-ARRIVE
              END-IF
-             IF ATTENDANT-SORTED-STATUS = "ARRIVE"
-                 MOVE ATTENDANT-SORTED-DATETIME TO
-                   WS-ATTENDANT-DATETIME-ARRIVE
-                 IF WS-ATTENDANTS-SORTED-STATUS-KEY-1 NOT = "1"
-                   READ ATTENDANTS-SORTED
-                 END-IF
-                 IF EMPLOYEE-ID EQUALS ATTENDANT-SORTED-ID
-                   MOVE ATTENDANT-SORTED-DATETIME TO
-                     WS-ATTENDANT-DATETIME-LEAVE
-                   COMPUTE WS-LATE-PERIODS =
-                     (WS-ATTENDANT-DATETIME-ARRIVE-HOUR * 60 +
-                      WS-ATTENDANT-DATETIME-ARRIVE-MINUTE -
-                      10 * 60) / 15
-                   IF WS-LATE-PERIODS > 0
-                     MOVE "LATE" TO WS-SUMMARY-STATUS
-                     ADD 1 TO WS-LATE-VALUE
-                     MOVE 1 TO WS-LATE
-                     SUBTRACT 1 FROM WS-ABSENCES-VALUE
-                     MOVE 0 TO WS-ABSENT
-                   END-IF
-                   IF WS-LATE-PERIODS = 0
-                     MOVE "PRESENT" TO WS-SUMMARY-STATUS
-                     ADD 1 TO WS-PRESENCES-VALUE
-                     SUBTRACT 1 FROM WS-ABSENCES-VALUE
-                     MOVE 0 TO WS-ABSENT
-                     MOVE 1 TO WS-SHOULD-READ-ATTENDANT
+             MOVE ATTENDANT-SORTED-DATETIME TO
+               WS-ATTENDANT-DATETIME-ARRIVE
+             IF WS-ATTENDANTS-SORTED-STATUS-KEY-1 NOT = "1"
+               READ ATTENDANTS-SORTED
+             END-IF
+      * END OF ATTENDANCE-SORTED.TXT HERE MEANS THIS ARRIVE WAS THE LAST
+      * RECORD IN THE WHOLE FILE WITH NO LEAVE TO PAIR IT WITH - THE
+      * READ LEAVES THE BUFFER HOLDING THIS SAME ARRIVE RECORD ON END OF
+      * FILE, SO THIS IS CHECKED BEFORE EMPLOYEE-ID/ATTENDANT-SORTED-
+      * STATUS, WHICH WOULD OTHERWISE WRONGLY LOOK LIKE A MATCHED PAIR
+      * ON ITSELF. NOT THE SAME THING AS AN ID/STATUS MISMATCH, SO IT
+      * GETS ITS OWN REASON TEXT RATHER THAN REUSING "ID MISMATCH ON
+      * PAIR"
+             IF WS-ATTENDANTS-SORTED-STATUS-KEY-1 = "1"
+               MOVE "ARRIVE WITH NO LEAVE" TO WS-SUSPICIOUS-REASON
+               PERFORM SET-SUSPICIOUS-STATUS
+               MOVE 0 TO WS-ATTENDANT-MORE-PAIRS
+             ELSE
+      * AN ID/STATUS MISMATCH HERE IS THE SAME CLASS OF BAD DATA ON ANY
+      * PAIR, NOT JUST THE FIRST, SO IT IS FLAGGED REGARDLESS OF
+      * WS-ATTENDANT-FIRST-PAIR
+             IF EMPLOYEE-ID NOT = ATTENDANT-SORTED-ID OR
+                ATTENDANT-SORTED-STATUS NOT = "LEAVE"
+               MOVE "ID MISMATCH ON PAIR" TO WS-SUSPICIOUS-REASON
+               PERFORM SET-SUSPICIOUS-STATUS
+               MOVE 0 TO WS-ATTENDANT-MORE-PAIRS
+             ELSE
+               MOVE ATTENDANT-SORTED-DATETIME TO
+                 WS-ATTENDANT-DATETIME-LEAVE
+               COMPUTE WS-PAIR-MINUTES =
+                 (WS-ATTENDANT-DATETIME-LEAVE-HOUR * 60 +
+                  WS-ATTENDANT-DATETIME-LEAVE-MINUTE) -
+                 (WS-ATTENDANT-DATETIME-ARRIVE-HOUR * 60 +
+                  WS-ATTENDANT-DATETIME-ARRIVE-MINUTE)
+               ADD WS-PAIR-MINUTES TO WS-WORKED-MINUTES
+               MOVE 0 TO WS-ATTENDANT-FIRST-PAIR
+               IF WS-ATTENDANTS-SORTED-STATUS-KEY-1 NOT = "1"
+                 READ ATTENDANTS-SORTED
+               END-IF
+      * END OF ATTENDANCE-SORTED.TXT HERE JUST MEANS THIS PAIR WAS THE
+      * LAST RECORD IN THE WHOLE FILE - NOT AN ANOMALY - SO CHECK FOR
+      * THAT BEFORE LOOKING AT EMPLOYEE-ID/ATTENDANT-SORTED-STATUS,
+      * WHICH WOULD OTHERWISE STILL HOLD THIS SAME LEAVE RECORD (THE
+      * READ LEAVES THE BUFFER UNCHANGED ON END OF FILE) AND WRONGLY
+      * LOOK LIKE A SECOND LEAVE WITH NO ARRIVE BETWEEN THEM
+               IF WS-ATTENDANTS-SORTED-STATUS-KEY-1 = "1"
+                 MOVE 0 TO WS-ATTENDANT-MORE-PAIRS
+               ELSE
+      * A DIFFERENT EMPLOYEE-ID JUST MEANS THIS EMPLOYEE'S LAST PAIR OF
+      * THE DAY WAS THE ONE JUST CLOSED - NOT AN ANOMALY, SO
+      * WS-ATTENDANT-MORE-PAIRS DROPS TO 0 AND THE LOOP ENDS. A MATCHING
+      * ARRIVE FOR THE SAME EMPLOYEE LEAVES THE FLAG AT 1 SO THE LOOP
+      * PICKS UP THE NEXT PAIR. ANYTHING ELSE FOR THE SAME EMPLOYEE
+      * (E.G. A SECOND LEAVE WITH NO ARRIVE BETWEEN THEM) IS THE SAME
+      * CLASS OF BAD DATA FLAGGED ABOVE
+                 IF EMPLOYEE-ID NOT = ATTENDANT-SORTED-ID
+                   MOVE 0 TO WS-ATTENDANT-MORE-PAIRS
+                 ELSE
+                   IF ATTENDANT-SORTED-STATUS NOT = "ARRIVE"
+                     MOVE "DOUBLE LEAVE, NO ARRIVE" TO
+                       WS-SUSPICIOUS-REASON
+                     PERFORM SET-SUSPICIOUS-STATUS
+                     MOVE 0 TO WS-ATTENDANT-MORE-PAIRS
                    END-IF
-                   COMPUTE WS-OVERTIME =
-                     WS-ATTENDANT-DATETIME-LEAVE-HOUR - 17
-                   ADD WS-OVERTIME TO WS-OVERTIME-HOURS
                  END-IF
-               END-IF.
+               END-IF
+             END-IF
+             END-IF.
+
+      * LATE IS JUDGED OFF THE FIRST ARRIVE OF THE DAY AND OVERTIME OFF
+      * THE LAST LEAVE, WHATEVER PAIR THE LOOP ABOVE FINISHED ON
+           FINISH-ATTENDANT-DAY.
+             PERFORM FIND-SHIFT-TIMES
+             COMPUTE WS-LATE-PERIODS-CALC =
+               (WS-ATTENDANT-DATETIME-FIRST-ARRIVE-HOUR * 60 +
+                WS-ATTENDANT-DATETIME-FIRST-ARRIVE-MINUTE -
+                WS-LATE-CUTOFF-HOUR * 60) / 15
+      * AN ARRIVAL BEFORE THE SHIFT-START CUTOFF MAKES THIS NEGATIVE -
+      * FLOOR IT AT ZERO RATHER THAN LET WS-LATE-PERIODS (UNSIGNED)
+      * STORE THE ABSOLUTE VALUE AND LOOK LATE
+             IF WS-LATE-PERIODS-CALC > 0
+               MOVE WS-LATE-PERIODS-CALC TO WS-LATE-PERIODS
+             ELSE
+               MOVE 0 TO WS-LATE-PERIODS
+             END-IF
+             IF WS-LATE-PERIODS > 0
+               MOVE "LATE" TO WS-SUMMARY-STATUS
+               ADD 1 TO WS-LATE-VALUE
+               ADD 1 TO WS-DEPT-LATE-VALUE
+               MOVE 1 TO WS-LATE
+      * ONLY UNDO FILLUP-SUMMARY'S ABSENT DEFAULT IF IT ACTUALLY
+      * COUNTED THIS EMPLOYEE ABSENT - A LEAVE-CALENDAR DAY WITH AN
+      * ATTENDANCE RECORD ON TOP OF IT NEVER ADDED TO THE COUNTERS
+               IF WS-ABSENT = 1
+                 SUBTRACT 1 FROM WS-ABSENCES-VALUE
+                 SUBTRACT 1 FROM WS-DEPT-ABSENCES-VALUE
+               END-IF
+               MOVE 0 TO WS-ABSENT
+             END-IF
+             IF WS-LATE-PERIODS = 0
+               MOVE "PRESENT" TO WS-SUMMARY-STATUS
+               ADD 1 TO WS-PRESENCES-VALUE
+               ADD 1 TO WS-DEPT-PRESENCES-VALUE
+               IF WS-ABSENT = 1
+                 SUBTRACT 1 FROM WS-ABSENCES-VALUE
+                 SUBTRACT 1 FROM WS-DEPT-ABSENCES-VALUE
+               END-IF
+               MOVE 0 TO WS-ABSENT
+             END-IF
+             MOVE 1 TO WS-SHOULD-READ-ATTENDANT
+             COMPUTE WS-OVERTIME-CALC =
+               WS-ATTENDANT-DATETIME-LEAVE-HOUR -
+               WS-OVERTIME-BASELINE-HOUR
+      * A LEAVE BEFORE THE OVERTIME BASELINE MAKES THIS NEGATIVE - SAME
+      * FLOOR-AT-ZERO TREATMENT AS WS-LATE-PERIODS ABOVE
+             IF WS-OVERTIME-CALC > 0
+               MOVE WS-OVERTIME-CALC TO WS-OVERTIME
+             ELSE
+               MOVE 0 TO WS-OVERTIME
+             END-IF
+             ADD WS-OVERTIME TO WS-OVERTIME-HOURS
+             MOVE WS-WORKED-MINUTES TO WS-SUMMARY-WORKED-MINUTES.
+
+      * LOOKS UP EMPLOYEE-DEPARTMENT IN THE SHIFT-TIMES TABLE LOADED AT
+      * STARTUP. DEPARTMENTS WITH NO ENTRY FALL BACK TO THE ORIGINAL
+      * 10:00 LATE CUTOFF / 17:00 OVERTIME BASELINE
+           FIND-SHIFT-TIMES.
+             MOVE 10 TO WS-LATE-CUTOFF-HOUR
+             MOVE 17 TO WS-OVERTIME-BASELINE-HOUR
+             MOVE 0 TO WS-SHIFT-TIMES-FOUND
+             PERFORM CHECK-SHIFT-TIMES-ENTRY
+               VARYING WS-SHIFT-TIMES-INDEX FROM 1 BY 1
+               UNTIL WS-SHIFT-TIMES-INDEX > WS-SHIFT-TIMES-COUNT
+                 OR WS-SHIFT-TIMES-FOUND = 1.
+
+           CHECK-SHIFT-TIMES-ENTRY.
+             IF EMPLOYEE-DEPARTMENT =
+                WS-SHIFT-TIMES-DEPARTMENT (WS-SHIFT-TIMES-INDEX)
+               MOVE WS-SHIFT-TIMES-START-HOUR (WS-SHIFT-TIMES-INDEX)
+                 TO WS-LATE-CUTOFF-HOUR
+               MOVE WS-SHIFT-TIMES-END-HOUR (WS-SHIFT-TIMES-INDEX)
+                 TO WS-OVERTIME-BASELINE-HOUR
+               MOVE 1 TO WS-SHIFT-TIMES-FOUND
+             END-IF.
+
+           SET-SUSPICIOUS-STATUS.
+             MOVE "SUSPICIOUS" TO WS-SUMMARY-STATUS
+             MOVE 1 TO WS-ATTENDANT-SUSPICIOUS
+             ADD 1 TO WS-SUSPICIOUS-VALUE
+             ADD 1 TO WS-DEPT-SUSPICIOUS-VALUE
+      * A DAY THAT TURNS OUT SUSPICIOUS CAN STILL HAVE WORKED-MINUTES
+      * ACCUMULATED FROM AN EARLIER VALID PAIR BEFORE THE ANOMALY WAS
+      * HIT (E.G. A VALID PAIR FOLLOWED BY A SECOND LEAVE WITH NO
+      * ARRIVE) - ZERO IT OUT HERE SO THOSE PARTIAL MINUTES DON'T FEED
+      * THE MONTHLY TOTAL, THE SAME WAY THE ABSENT/LATE/OVERTIME
+      * COUNTERS ARE KEPT OUT OF IT BY FINISH-ATTENDANT-DAY NEVER
+      * RUNNING ON A SUSPICIOUS DAY
+             MOVE 0 TO WS-WORKED-MINUTES
+      * SEE FINISH-ATTENDANT-DAY - ONLY UNDO THE ABSENT DEFAULT IF
+      * FILLUP-SUMMARY ACTUALLY SET IT
+             IF WS-ABSENT = 1
+               SUBTRACT 1 FROM WS-ABSENCES-VALUE
+               SUBTRACT 1 FROM WS-DEPT-ABSENCES-VALUE
+             END-IF
+             MOVE 0 TO WS-ABSENT
+             MOVE 1 TO WS-SHOULD-READ-ATTENDANT
+      * THE TWO PADDING BYTES HAVE NO WORKING-STORAGE MIRROR TO CARRY A
+      * VALUE SPACES CLAUSE FOR THEM THE WAY WS-SUMMARY'S PADDING DOES,
+      * SO THEY NEED AN EXPLICIT SPACE FILL HERE - LEFT UNSET THEY HOLD
+      * WHATEVER WAS IN THE RECORD AREA BEFORE, WHICH GNUCOBOL REJECTS
+      * AS INVALID DATA ON A LINE SEQUENTIAL WRITE IF IT IS NOT PRINTABLE
+             MOVE SPACES TO ATTENDANCE-EXCEPTION-PADDING1
+             MOVE SPACES TO ATTENDANCE-EXCEPTION-PADDING2
+             MOVE EMPLOYEE-ID TO ATTENDANCE-EXCEPTION-ID
+             MOVE WS-SUMMARY-DATE-TEXT TO ATTENDANCE-EXCEPTION-DATE
+             MOVE WS-SUSPICIOUS-REASON TO ATTENDANCE-EXCEPTION-REASON
+             WRITE ATTENDANCE-EXCEPTION-RECORD.
 
            FILLUP-SUMMARY.
               MOVE EMPLOYEE-ID TO WS-SUMMARY-ID
               MOVE EMPLOYEE-LAST-NAME TO WS-SUMMARY-LAST-NAME
               MOVE EMPLOYEE-FIRST-NAME TO WS-SUMMARY-FIRST-NAME
               MOVE EMPLOYEE-DEPARTMENT TO WS-SUMMARY-DEPARTMENT
-              MOVE "ABSENT" TO WS-SUMMARY-STATUS
-              ADD 1 TO WS-ABSENCES-VALUE
-              MOVE 1 TO WS-ABSENT
               MOVE 0 TO WS-LATE
               MOVE 0 TO WS-OVERTIME
+              MOVE 0 TO WS-ATTENDANT-SUSPICIOUS
+              MOVE 0 TO WS-WORKED-MINUTES
+              MOVE 0 TO WS-SUMMARY-WORKED-MINUTES
               MOVE 0 TO WS-MONTHLY-ATTENDANT-ABSENT
               MOVE 0 TO WS-MONTHLY-ATTENDANT-LATE
-              MOVE 0 TO WS-MONTHLY-ATTENDANT-OVERTIME.
+              MOVE 0 TO WS-MONTHLY-ATTENDANT-OVERTIME
+              MOVE 0 TO WS-MONTHLY-ATTENDANT-WORK-MIN
+              PERFORM FIND-LEAVE-CALENDAR-ENTRY
+              IF WS-LEAVE-CALENDAR-FOUND = 1
+                MOVE WS-LEAVE-CALENDAR-TYPE-FOUND TO WS-SUMMARY-STATUS
+                MOVE 0 TO WS-ABSENT
+              ELSE
+                MOVE "ABSENT" TO WS-SUMMARY-STATUS
+                ADD 1 TO WS-ABSENCES-VALUE
+                ADD 1 TO WS-DEPT-ABSENCES-VALUE
+                MOVE 1 TO WS-ABSENT
+              END-IF.
+
+      * A MATCH ON BOTH EMPLOYEE-ID AND THE CURRENT REPORT DATE MEANS
+      * THE DAY IS APPROVED LEAVE OR A HOLIDAY, NOT A REAL ABSENCE
+           FIND-LEAVE-CALENDAR-ENTRY.
+             MOVE 0 TO WS-LEAVE-CALENDAR-FOUND
+             PERFORM CHECK-LEAVE-CALENDAR-ENTRY
+               VARYING WS-LEAVE-CALENDAR-INDEX FROM 1 BY 1
+               UNTIL WS-LEAVE-CALENDAR-INDEX > WS-LEAVE-CALENDAR-COUNT
+                 OR WS-LEAVE-CALENDAR-FOUND = 1.
 
+           CHECK-LEAVE-CALENDAR-ENTRY.
+             IF EMPLOYEE-ID =
+                  WS-LEAVE-CALENDAR-ENTRY-ID (WS-LEAVE-CALENDAR-INDEX)
+                AND WS-SUMMARY-DATE-TEXT =
+                  WS-LEAVE-CALENDAR-ENTRY-DATE (WS-LEAVE-CALENDAR-INDEX)
+               MOVE
+                 WS-LEAVE-CALENDAR-ENTRY-TYPE (WS-LEAVE-CALENDAR-INDEX)
+                 TO WS-LEAVE-CALENDAR-TYPE-FOUND
+               MOVE 1 TO WS-LEAVE-CALENDAR-FOUND
+             END-IF.
+
+      * ATTENDANTS IS ALREADY OPEN FROM BEGIN BY THE TIME THIS RUNS - DO
+      * NOT OPEN IT AGAIN HERE, GNUCOBOL REJECTS AN OPEN ON A FILE THAT
+      * IS STILL OPEN WITH FILE STATUS 41
            PROCESS-HEADER-DATES.
-              OPEN INPUT ATTENDANTS
               READ ATTENDANTS
-              MOVE ATTENDANT TO WS-SUMMARY-DATE
+              MOVE ATTENDANT-DATETIME TO WS-SUMMARY-DATE
+              MOVE WS-SUMMARY-DATE TO WS-SUMMARY-DATE-TEXT
               MOVE WS-SUMMARY-DATE-DAY TO WS-SUMMARY-DATE-ENGLISH-DAY
               MOVE WS-SUMMARY-DATE-YEAR TO WS-SUMMARY-DATE-ENGLISH-YEAR
-              IF WS-SUMMARY-DATE-MONTH EQUALS 01
+              IF WS-SUMMARY-DATE-MONTH = 01
                  MOVE "January" TO WS-SUMMARY-DATE-ENGLISH-MONTH
               END-IF
-              IF WS-SUMMARY-DATE-MONTH EQUALS 02
+              IF WS-SUMMARY-DATE-MONTH = 02
                  MOVE "February" TO WS-SUMMARY-DATE-ENGLISH-MONTH
               END-IF
-              IF WS-SUMMARY-DATE-MONTH EQUALS 03
+              IF WS-SUMMARY-DATE-MONTH = 03
                  MOVE "March" TO WS-SUMMARY-DATE-ENGLISH-MONTH
               END-IF
-              IF WS-SUMMARY-DATE-MONTH EQUALS 04
+              IF WS-SUMMARY-DATE-MONTH = 04
                  MOVE "April" TO WS-SUMMARY-DATE-ENGLISH-MONTH
               END-IF
-              IF WS-SUMMARY-DATE-MONTH EQUALS 05
+              IF WS-SUMMARY-DATE-MONTH = 05
                  MOVE "May" TO WS-SUMMARY-DATE-ENGLISH-MONTH
               END-IF
-              IF WS-SUMMARY-DATE-MONTH EQUALS 06
+              IF WS-SUMMARY-DATE-MONTH = 06
                  MOVE "June" TO WS-SUMMARY-DATE-ENGLISH-MONTH
               END-IF
-              IF WS-SUMMARY-DATE-MONTH EQUALS 07
+              IF WS-SUMMARY-DATE-MONTH = 07
                  MOVE "July" TO WS-SUMMARY-DATE-ENGLISH-MONTH
               END-IF
-              IF WS-SUMMARY-DATE-MONTH EQUALS 08
+              IF WS-SUMMARY-DATE-MONTH = 08
                  MOVE "August" TO WS-SUMMARY-DATE-ENGLISH-MONTH
               END-IF
-              IF WS-SUMMARY-DATE-MONTH EQUALS 09
+              IF WS-SUMMARY-DATE-MONTH = 09
                  MOVE "September" TO WS-SUMMARY-DATE-ENGLISH-MONTH
               END-IF
-              IF WS-SUMMARY-DATE-MONTH EQUALS 10
+              IF WS-SUMMARY-DATE-MONTH = 10
                  MOVE "October" TO WS-SUMMARY-DATE-ENGLISH-MONTH
               END-IF
-              IF WS-SUMMARY-DATE-MONTH EQUALS 11
+              IF WS-SUMMARY-DATE-MONTH = 11
                  MOVE "November" TO WS-SUMMARY-DATE-ENGLISH-MONTH
               END-IF
-              IF WS-SUMMARY-DATE-MONTH EQUALS 12
+              IF WS-SUMMARY-DATE-MONTH = 12
                  MOVE "December" TO WS-SUMMARY-DATE-ENGLISH-MONTH
               END-IF
       * CHECK FIRST DAY OF MONTH
               READ MONTHLY-ATTENDANTS
               MOVE WS-SUMMARY-DATE-YEAR TO WS-MONTHLY-DATE-YEAR
               MOVE WS-SUMMARY-DATE-MONTH TO WS-MONTHLY-DATE-MONTH
-              IF WS-SUMMARY-DATE-DAY EQUALS 01
+              IF WS-SUMMARY-DATE-DAY = 01
                 MOVE 1 TO WS-FIRST-DAY-OF-MONTH
+                PERFORM COMPUTE-ARCHIVE-PERIOD
               END-IF
-              IF WS-SUMMARY-DATE-DAY NOT EQUALS 01
+              IF WS-SUMMARY-DATE-DAY NOT = 01
                 MOVE 0 TO WS-FIRST-DAY-OF-MONTH
               END-IF
-              WRITE MONTHLY-ATTENDANT-OUT FROM WS-MONTHLY-DATE.
+              IF WS-CHECKPOINT-ID = 0
+                WRITE MONTHLY-ATTENDANT-OUT FROM WS-MONTHLY-DATE
+              END-IF.
 
           FINISH.
               DISPLAY "Finished writing file".
+              IF WS-ARCHIVE-OPEN = 1
+                CLOSE MONTHLY-HISTORY
+              END-IF
               CLOSE ATTENDANTS-SORTED, MONTHLY-ATTENDANTS, EMPLOYEES,
-                    MONTHLY-ATTENDANTS-OUT, SUMMARIES, ATTENDANTS.
+                    MONTHLY-ATTENDANTS-OUT, SUMMARIES, SUMMARIES-CSV,
+                    EXCEPTIONS, ATTENDANTS.
           STOP RUN.
