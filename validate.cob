@@ -0,0 +1,157 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. VALIDATE.
+
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+                SELECT EMPLOYEES ASSIGN TO
+                       'employees.txt'
+                       FILE STATUS IS WS-EMPLOYEES-FILE-STATUS
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       ACCESS MODE IS SEQUENTIAL.
+
+                SELECT EXCEPTIONS ASSIGN TO
+                       'employees-exceptions.txt'
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       ACCESS MODE IS SEQUENTIAL.
+
+           DATA DIVISION.
+           FILE SECTION.
+           FD EMPLOYEES.
+           01 EMPLOYEE.
+                 88 EOF-EMPLOYEE VALUE HIGH-VALUES.
+                 02 EMPLOYEE-ID PIC 9(4).
+                 02 EMPLOYEE-LAST-NAME PIC X(10).
+                 02 EMPLOYEE-FIRST-NAME PIC X(20).
+                 02 EMPLOYEE-GENDER PIC A(1).
+                 02 EMPLOYEE-DATE-OF-BIRTH PIC X(10).
+                 02 EMPLOYEE-DATE-OF-HIRING PIC X(10).
+                 02 EMPLOYEE-DEPARTMENT PIC A(3).
+                 02 EMPLOYEE-MONTHLY-SALARY PIC 9(6).
+
+           FD EXCEPTIONS.
+           01 EXCEPTION-RECORD.
+                 02 EXCEPTION-ID PIC 9(4).
+                 02 EXCEPTION-PADDING1 PIC X(1).
+                 02 EXCEPTION-REASON PIC X(40).
+
+           WORKING-STORAGE SECTION.
+           01 WS-EMPLOYEES-FILE-STATUS.
+             05 WS-EMPLOYEES-STATUS-KEY-1 PIC X.
+             05 WS-EMPLOYEES-STATUS-KEY-2 PIC X.
+      * DEPARTMENT CODES RECOGNISED BY PAYROLL AND THE DAILY ATTENDANCE
+      * RUN. A NEW CODE NEEDS ADDING HERE BEFORE EMPLOYEES.TXT WILL PASS
+           01 WS-VALID-DEPARTMENTS-LIST PIC X(15)
+             VALUE "HRMFINOPSSALITD".
+           01 WS-VALID-DEPARTMENTS REDEFINES WS-VALID-DEPARTMENTS-LIST.
+             02 WS-VALID-DEPARTMENT OCCURS 5 TIMES PIC X(3).
+           01 WS-DEPARTMENT-INDEX PIC 9.
+           01 WS-DEPARTMENT-FOUND PIC 9.
+      * DIRECT-INDEXED BY EMPLOYEE-ID SO A DUPLICATE SHOWS UP WITHOUT
+      * HAVING TO SORT EMPLOYEES.TXT FIRST
+           01 WS-ID-SEEN-TABLE.
+             02 WS-ID-SEEN OCCURS 9999 TIMES PIC 9 VALUE 0.
+           01 WS-DATE-FIELD PIC X(10).
+           01 WS-DATE-FIELD-PARTS REDEFINES WS-DATE-FIELD.
+             02 WS-DATE-PART-YEAR PIC 9(4).
+             02 WS-DATE-PART-DASH1 PIC X.
+             02 WS-DATE-PART-MONTH PIC 9(2).
+             02 WS-DATE-PART-DASH2 PIC X.
+             02 WS-DATE-PART-DAY PIC 9(2).
+           01 WS-DATE-VALID PIC 9.
+           01 WS-EXCEPTION-COUNT PIC 9(4) VALUE 0.
+           01 WS-EMPLOYEE-COUNT PIC 9(4) VALUE 0.
+
+           PROCEDURE DIVISION.
+           BEGIN.
+             OPEN INPUT EMPLOYEES
+             OPEN OUTPUT EXCEPTIONS.
+
+           PROCESS-EMPLOYEES.
+              READ EMPLOYEES
+              IF WS-EMPLOYEES-STATUS-KEY-1 = "1"
+                GO TO FINISH
+              END-IF
+              ADD 1 TO WS-EMPLOYEE-COUNT
+              PERFORM VALIDATE-EMPLOYEE
+              GO TO PROCESS-EMPLOYEES.
+
+           VALIDATE-EMPLOYEE.
+             MOVE EMPLOYEE-DATE-OF-BIRTH TO WS-DATE-FIELD
+             PERFORM CHECK-DATE-FORMAT
+             IF WS-DATE-VALID = 0
+               MOVE "BAD DATE OF BIRTH" TO EXCEPTION-REASON
+               PERFORM WRITE-EXCEPTION
+             END-IF
+             MOVE EMPLOYEE-DATE-OF-HIRING TO WS-DATE-FIELD
+             PERFORM CHECK-DATE-FORMAT
+             IF WS-DATE-VALID = 0
+               MOVE "BAD DATE OF HIRING" TO EXCEPTION-REASON
+               PERFORM WRITE-EXCEPTION
+             END-IF
+             IF EMPLOYEE-DEPARTMENT = SPACES
+               MOVE "BLANK DEPARTMENT" TO EXCEPTION-REASON
+               PERFORM WRITE-EXCEPTION
+             ELSE
+               PERFORM CHECK-DEPARTMENT-CODE
+               IF WS-DEPARTMENT-FOUND = 0
+                 MOVE "UNKNOWN DEPARTMENT CODE" TO EXCEPTION-REASON
+                 PERFORM WRITE-EXCEPTION
+               END-IF
+             END-IF
+             IF EMPLOYEE-MONTHLY-SALARY = 0
+               MOVE "ZERO SALARY" TO EXCEPTION-REASON
+               PERFORM WRITE-EXCEPTION
+             END-IF
+             IF EMPLOYEE-ID > 0 AND
+                WS-ID-SEEN (EMPLOYEE-ID) = 1
+               MOVE "DUPLICATE EMPLOYEE ID" TO EXCEPTION-REASON
+               PERFORM WRITE-EXCEPTION
+             END-IF
+             IF EMPLOYEE-ID > 0
+               MOVE 1 TO WS-ID-SEEN (EMPLOYEE-ID)
+             END-IF.
+
+      * A DATE IS ACCEPTED ONLY IF IT PARSES AS YYYY-MM-DD WITH A
+      * PLAUSIBLE YEAR/MONTH/DAY - THIS IS A SANITY CHECK, NOT A
+      * CALENDAR, SO 02-30 IS NOT CAUGHT
+           CHECK-DATE-FORMAT.
+             MOVE 1 TO WS-DATE-VALID
+             IF WS-DATE-PART-YEAR NOT NUMERIC OR
+                WS-DATE-PART-MONTH NOT NUMERIC OR
+                WS-DATE-PART-DAY NOT NUMERIC OR
+                WS-DATE-PART-DASH1 NOT = "-" OR
+                WS-DATE-PART-DASH2 NOT = "-"
+               MOVE 0 TO WS-DATE-VALID
+             END-IF
+             IF WS-DATE-VALID = 1 AND
+                (WS-DATE-PART-YEAR < 1900 OR
+                 WS-DATE-PART-MONTH < 1 OR WS-DATE-PART-MONTH > 12 OR
+                 WS-DATE-PART-DAY < 1 OR WS-DATE-PART-DAY > 31)
+               MOVE 0 TO WS-DATE-VALID
+             END-IF.
+
+           CHECK-DEPARTMENT-CODE.
+             MOVE 0 TO WS-DEPARTMENT-FOUND
+             PERFORM CHECK-DEPARTMENT-CODE-ENTRY
+               VARYING WS-DEPARTMENT-INDEX FROM 1 BY 1
+               UNTIL WS-DEPARTMENT-INDEX > 5
+                 OR WS-DEPARTMENT-FOUND = 1.
+
+           CHECK-DEPARTMENT-CODE-ENTRY.
+             IF EMPLOYEE-DEPARTMENT =
+                WS-VALID-DEPARTMENT (WS-DEPARTMENT-INDEX)
+               MOVE 1 TO WS-DEPARTMENT-FOUND
+             END-IF.
+
+           WRITE-EXCEPTION.
+             MOVE EMPLOYEE-ID TO EXCEPTION-ID
+             MOVE SPACE TO EXCEPTION-PADDING1
+             WRITE EXCEPTION-RECORD
+             ADD 1 TO WS-EXCEPTION-COUNT.
+
+           FINISH.
+              DISPLAY "Employees checked: " WS-EMPLOYEE-COUNT
+              DISPLAY "Exceptions found: " WS-EXCEPTION-COUNT
+              CLOSE EMPLOYEES, EXCEPTIONS.
+           STOP RUN.
